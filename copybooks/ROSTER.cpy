@@ -0,0 +1,15 @@
+000100*****************************************************************
+000200*ROSTER.CPY
+000300*RECORD LAYOUT FOR THE EMPLOYEE ROSTER INPUT READ BY THE BATCH
+000400*QUIZ PROGRAM GuessCapitalsBatch.  ONE RECORD PER EMPLOYEE, WITH
+000500*THE FIVE ANSWERS SUPPLIED FOR THAT EMPLOYEE IN PLACE OF AN
+000600*INTERACTIVE ACCEPT.
+000700*
+000800*MODIFICATION HISTORY
+000900*  2026-08-08  RLB  ORIGINAL COPYBOOK.
+001000*****************************************************************
+001100 01  ROST-EMPLOYEE-RECORD.
+001200     05  ROST-EMPLOYEE-ID            PIC X(10).
+001300     05  ROST-ANSWER-TABLE.
+001400         10  ROST-ANSWER OCCURS 5 TIMES
+001500                                     PIC X(25).
