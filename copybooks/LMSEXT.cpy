@@ -0,0 +1,23 @@
+000100*****************************************************************
+000200*LMSEXT.CPY
+000300*RECORD LAYOUT FOR THE LMS INTERCHANGE EXTRACT PRODUCED BY
+000400*SessionExport.  ONE FIXED-WIDTH RECORD PER COMPLETED QUIZ
+000500*SESSION, IN THE COLUMN LAYOUT THE LEARNING MANAGEMENT SYSTEM
+000600*IMPORTER EXPECTS: EMPLOYEE ID, SESSION DATE, AND FINAL SCORE
+000700*EXPRESSED AS A WHOLE-NUMBER PERCENT.
+000800*
+000900*MODIFICATION HISTORY
+001000*  2026-08-08  RLB  ORIGINAL COPYBOOK.
+001100*****************************************************************
+001200 01  LMS-EXTRACT-RECORD.
+001300     05  LMS-EMPLOYEE-ID             PIC X(10).
+001400     05  FILLER                      PIC X(01) VALUE SPACE.
+001500     05  LMS-SESSION-DATE            PIC 9(08).
+001600     05  FILLER                      PIC X(01) VALUE SPACE.
+001700     05  LMS-COURSE-CODE             PIC X(10) VALUE 'EUROCAP01'.
+001800     05  FILLER                      PIC X(01) VALUE SPACE.
+001900     05  LMS-SCORE-PERCENT           PIC 999.
+002000     05  FILLER                      PIC X(01) VALUE SPACE.
+002100     05  LMS-PASS-FAIL               PIC X(01).
+002200         88  LMS-RESULT-PASS             VALUE 'P'.
+002300         88  LMS-RESULT-FAIL             VALUE 'F'.
