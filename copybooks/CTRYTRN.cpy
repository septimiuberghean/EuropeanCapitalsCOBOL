@@ -0,0 +1,16 @@
+000100*****************************************************************
+000200*CTRYTRN.CPY
+000300*TRANSACTION RECORD READ BY CountryMaint TO ADD, CORRECT OR
+000400*RETIRE ENTRIES ON THE COUNTRY-MASTER FILE.
+000500*
+000600*MODIFICATION HISTORY
+000700*  2026-08-08  RLB  ORIGINAL COPYBOOK.
+000800*****************************************************************
+000900 01  CTRY-TRANS-RECORD.
+001000     05  CTRY-TRANS-ACTION           PIC X(01).
+001100         88  CTRY-ACTION-ADD             VALUE 'A'.
+001200         88  CTRY-ACTION-CHANGE          VALUE 'C'.
+001300         88  CTRY-ACTION-RETIRE          VALUE 'R'.
+001400     05  CTRY-TRANS-COUNTRY          PIC X(25).
+001500     05  CTRY-TRANS-CAPITAL          PIC X(25).
+001600     05  CTRY-TRANS-REGION           PIC X(15).
