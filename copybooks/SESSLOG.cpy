@@ -0,0 +1,31 @@
+000100*****************************************************************
+000200*SESSLOG.CPY
+000300*RECORD LAYOUT FOR THE SESSION-LOG TRANSACTION HISTORY FILE.
+000400*ONE HEADER RECORD AND ONE TRAILER RECORD BRACKET A GROUP OF
+000500*DETAIL RECORDS (ONE PER QUESTION ASKED) FOR EACH QUIZ SESSION.
+000600*WRITTEN BY GuessEuropeanCapital AND GuessCapitalsBatch, READ BY
+000700*MostMissedReport AND SessionExport.
+000800*
+000900*MODIFICATION HISTORY
+001000*  2026-08-08  RLB  ORIGINAL COPYBOOK.
+001100*****************************************************************
+001200 01  SESS-LOG-RECORD.
+001300     05  SESS-RECORD-TYPE            PIC X(01).
+001400         88  SESS-TYPE-HEADER            VALUE 'H'.
+001500         88  SESS-TYPE-DETAIL            VALUE 'D'.
+001600         88  SESS-TYPE-TRAILER           VALUE 'T'.
+001700     05  SESS-EMPLOYEE-ID            PIC X(10).
+001800     05  SESS-SESSION-DATE           PIC 9(08).
+001900     05  SESS-SESSION-TIME           PIC 9(06).
+002000     05  SESS-DETAIL-AREA.
+002100         10  SESS-COUNTRY-NAME           PIC X(25).
+002200         10  SESS-CAPITAL-NAME           PIC X(25).
+002300         10  SESS-PLAYER-ANSWER          PIC X(25).
+002400         10  SESS-ANSWER-FLAG            PIC X(01).
+002500             88  SESS-ANSWER-CORRECT         VALUE 'Y'.
+002600             88  SESS-ANSWER-WRONG           VALUE 'N'.
+002700     05  SESS-FINAL-SCORE            PIC 9(02).
+002800     05  SESS-QUESTION-COUNT         PIC 9(02).
+002900     05  SESS-QUIZ-MODE              PIC X(01).
+003000         88  SESS-MODE-FORWARD           VALUE 'F'.
+003100         88  SESS-MODE-REVERSE           VALUE 'R'.
