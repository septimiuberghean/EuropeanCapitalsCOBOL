@@ -0,0 +1,22 @@
+000100*****************************************************************
+000200*CTLCARD.CPY
+000300*RECORD LAYOUT FOR THE OPTIONAL QUIZ-CONTROL CARD READ BY
+000400*GuessEuropeanCapital AT STARTUP.  LETS A TRAINING COORDINATOR SET
+000500*THE NUMBER OF QUESTIONS ASKED AND RESTRICT THE DRAW TO A SINGLE
+000600*CTRY-REGION-CODE (E.G. BALKAN) WITHOUT A RECOMPILE.  IF THE FILE
+000700*IS MISSING OR THE CARD IS BLANK, THE PROGRAM'S BUILT-IN DEFAULTS
+000800*APPLY (5 QUESTIONS, ALL REGIONS, FORWARD MODE).
+000900*
+001000*MODIFICATION HISTORY
+001100*  2026-08-08  RLB  ORIGINAL COPYBOOK.
+001200*  2026-08-08  RLB  ADDED CTL-QUIZ-MODE SO THE CONTROL CARD CAN
+001300*                   ALSO SELECT REVERSE-MODE DRILLS (SHOW THE
+001400*                   CAPITAL, ASK FOR THE COUNTRY).
+001500*****************************************************************
+001600 01  CTL-CARD-RECORD.
+001700     05  CTL-QUESTION-COUNT          PIC 99.
+001800     05  CTL-REGION-FILTER           PIC X(15).
+001900     05  CTL-QUIZ-MODE               PIC X(01).
+002000         88  CTL-MODE-FORWARD            VALUE 'F' ' '.
+002100         88  CTL-MODE-REVERSE            VALUE 'R'.
+002200     05  FILLER                      PIC X(02).
