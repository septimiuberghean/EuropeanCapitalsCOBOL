@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200*REFEXT.CPY
+000300*RECORD LAYOUT FOR THE REFERENCE-EXTRACT FILE - AN AUTHORITATIVE
+000400*OUTSIDE SOURCE OF EUROPEAN COUNTRY/CAPITAL/REGION PAIRS, USED BY
+000500*CountryReconcile TO CHECK COUNTRY-MASTER FOR MISSING ENTRIES,
+000600*ENTRIES NOT ON COUNTRY-MASTER, AND NAMING DIFFERENCES.
+000700*
+000800*MODIFICATION HISTORY
+000900*  2026-08-08  RLB  ORIGINAL COPYBOOK.
+001000*****************************************************************
+001100 01  REF-EXTRACT-RECORD.
+001200     05  REF-COUNTRY-NAME            PIC X(25).
+001300     05  REF-CAPITAL-NAME            PIC X(25).
+001400     05  REF-REGION-CODE             PIC X(15).
