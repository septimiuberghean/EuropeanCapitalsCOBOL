@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200*CTRYMST.CPY
+000300*RECORD LAYOUT FOR THE COUNTRY-MASTER INDEXED FILE.
+000400*ONE ENTRY PER COUNTRY/CAPITAL PAIR USED BY THE CAPITALS QUIZ
+000500*AND ITS SUPPORTING BATCH, REPORT AND MAINTENANCE PROGRAMS.
+000600*
+000700*MODIFICATION HISTORY
+000800*  2026-08-08  RLB  ORIGINAL COPYBOOK - REPLACES THE HARD-CODED
+000900*                   TABLE-OF-COUNTRIES FORMERLY CODED IN
+001000*                   GuessEuropeanCapital.
+001100*****************************************************************
+001200 01  CTRY-MASTER-RECORD.
+001300     05  CTRY-COUNTRY-NAME           PIC X(25).
+001400     05  CTRY-CAPITAL-NAME           PIC X(25).
+001500     05  CTRY-REGION-CODE            PIC X(15).
+001600     05  CTRY-STATUS-CODE            PIC X(01).
+001700         88  CTRY-ACTIVE                 VALUE 'A'.
+001800         88  CTRY-RETIRED                VALUE 'R'.
