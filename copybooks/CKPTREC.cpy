@@ -0,0 +1,34 @@
+000100*****************************************************************
+000200*CKPTREC.CPY
+000300*RECORD LAYOUT FOR THE QUIZ-CHECKPOINT INDEXED FILE.  ONE RECORD
+000400*PER EMPLOYEE HOLDS ENOUGH STATE (QUESTIONS ASKED SO FAR, SCORE
+000500*SO FAR, AND WHICH TABLE ENTRIES HAVE ALREADY COME UP) THAT
+000600*GuessEuropeanCapital CAN RESUME A SESSION AN INTERRUPTED
+000700*TERMINAL DROPPED INSTEAD OF STARTING THE QUIZ OVER.
+000800*
+000900*MODIFICATION HISTORY
+001000*  2026-08-08  RLB  ORIGINAL COPYBOOK.
+001100*  2026-08-08  RLB  CKPT-ASKED-TABLE WAS A BITMAP OF WHICH
+001200*                   TABLE-OF-COUNTRIES *POSITIONS* HAD BEEN ASKED.
+001300*                   COUNTRY-MASTER CAN BE MAINTAINED BY CountryMaint
+001400*                   AT ANY TIME, SO A STALE CHECKPOINT'S POSITIONS
+001500*                   NO LONGER LINE UP WITH THE COUNTRY THEY MEANT
+001600*                   ONCE AN ADD/CHANGE/RETIRE SHIFTS THE TABLE ON A
+001700*                   LATER RUN.  THE TABLE NOW HOLDS THE ACTUAL
+001800*                   COUNTRY NAMES ALREADY ASKED, SO A RESUMED
+001900*                   SESSION MATCHES BY NAME REGARDLESS OF WHERE
+002000*                   THAT COUNTRY NOW SITS IN THE TABLE.
+002100*****************************************************************
+002200 01  CKPT-RECORD.
+002300     05  CKPT-EMPLOYEE-ID            PIC X(10).
+002400     05  CKPT-QUESTIONS-ASKED        PIC 99.
+002500     05  CKPT-TOTAL-QUESTIONS        PIC 99.
+002600     05  CKPT-SCORE-SO-FAR           PIC 99.
+002700     05  CKPT-QUIZ-MODE              PIC X(01).
+002800     05  CKPT-REGION-FILTER          PIC X(15).
+002900     05  CKPT-ASKED-TABLE.
+003000         10  CKPT-ASKED-COUNTRY OCCURS 50 TIMES
+003100                                     PIC X(25).
+003200     05  CKPT-STATUS-CODE            PIC X(01).
+003300         88  CKPT-IN-PROGRESS            VALUE 'P'.
+003400         88  CKPT-COMPLETE               VALUE 'C'.
