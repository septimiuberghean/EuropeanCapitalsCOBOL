@@ -0,0 +1,14 @@
+000100*****************************************************************
+000200*ALIASES.CPY
+000300*RECORD LAYOUT FOR THE COUNTRY-ALIASES FILE.  ONE ROW PER ACCEPTED
+000400*ALTERNATE OR LOCAL-LANGUAGE SPELLING OF A CAPITAL, KEYED BY THE
+000500*COUNTRY NAME AS IT APPEARS ON COUNTRY-MASTER.  READ BY
+000600*CtryScoreAnswer SO A LOCAL-LANGUAGE ANSWER (E.G. "BUCURESTI" FOR
+000700*ROMANIA) IS NOT MARKED WRONG.
+000800*
+000900*MODIFICATION HISTORY
+001000*  2026-08-08  RLB  ORIGINAL COPYBOOK.
+001100*****************************************************************
+001200 01  CTRY-ALIAS-RECORD.
+001300     05  CTRY-ALIAS-COUNTRY-NAME     PIC X(25).
+001400     05  CTRY-ALIAS-SPELLING         PIC X(25).
