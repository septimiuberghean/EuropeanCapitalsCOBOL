@@ -0,0 +1,146 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CtryScoreAnswer.
+000300 AUTHOR.        R L BERGHEAN.
+000400 INSTALLATION.  TRAINING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*CtryScoreAnswer DECIDES WHETHER A PLAYER'S TYPED ANSWER MATCHES
+000900*THE EXPECTED ANSWER FOR A QUESTION.  CALLED BY BOTH THE
+001000*INTERACTIVE GuessEuropeanCapital PROGRAM AND THE BATCH
+001100*GuessCapitalsBatch PROGRAM SO THE TWO RUN MODES SCORE ANSWERS
+001200*IDENTICALLY.
+001300*
+001400*MODIFICATION HISTORY
+001500*  2026-08-08  RLB  ORIGINAL PROGRAM - FACTORED OUT OF
+001600*                   GuessEuropeanCapital SO THE BATCH ROSTER
+001700*                   MODE COULD SHARE THE SAME SCORING RULE.
+001800*  2026-08-08  RLB  AN ANSWER THAT DOES NOT MATCH SCOR-EXPECTED-
+001900*                   ANSWER IS NOW ALSO CHECKED AGAINST THE
+002000*                   COUNTRY-ALIASES FILE BEFORE BEING SCORED
+002100*                   WRONG, SO LOCAL-LANGUAGE SPELLINGS (E.G.
+002200*                   "BUCURESTI" FOR ROMANIA) ARE ACCEPTED.  THE
+002300*                   ALIAS TABLE IS LOADED ONCE AND KEPT IN
+002400*                   WORKING-STORAGE FOR THE LIFE OF THE RUN UNIT.
+002500*  2026-08-08  RLB  RENAMED THE COUNTRY-ALIASES ASSIGN-NAME FROM
+002600*                   CTRYALIAS TO CTRYALS - THE OLD NAME WAS NINE
+002700*                   CHARACTERS, OVER THE EIGHT-CHARACTER DDNAME
+002800*                   LIMIT THIS JCL SUITE OTHERWISE RESPECTS.
+002900*  2026-08-08  RLB  1000-LOAD-ALIASES DID NOT CHECK SCOR-ALIAS-
+003000*                   COUNT AGAINST SCOR-ALIAS-TABLE'S OCCURS 100
+003100*                   BOUND BEFORE INDEXING INTO IT, SO A COUNTRY-
+003200*                   ALIASES FILE THAT GREW PAST 100 ENTRIES WOULD
+003300*                   WRITE PAST THE END OF THE TABLE.  NOW GUARDED.
+003400*****************************************************************
+003500 ENVIRONMENT DIVISION.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT COUNTRY-ALIASES ASSIGN TO CTRYALS
+003900         ORGANIZATION IS LINE SEQUENTIAL
+004000         FILE STATUS IS SCOR-ALIAS-FILE-STATUS.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  COUNTRY-ALIASES
+004500     RECORD CONTAINS 50 CHARACTERS.
+004600 COPY ALIASES.
+004700
+004800 WORKING-STORAGE SECTION.
+004900 01  SCOR-ALIAS-FILE-STATUS      PIC XX     VALUE '00'.
+005000     88  SCOR-ALIAS-FILE-EOF                VALUE '10'.
+005100
+005200 01  SCOR-ALIASES-LOADED-FLAG    PIC X(01)  VALUE 'N'.
+005300     88  SCOR-ALIASES-LOADED             VALUE 'Y'.
+005400
+005500 01  SCOR-ALIAS-TABLE.
+005600     05  SCOR-ALIAS-ENTRY OCCURS 100 TIMES.
+005700         10  SCOR-ALIAS-COUNTRY      PIC X(25).
+005800         10  SCOR-ALIAS-SPELLING     PIC X(25).
+005900
+006000 77  SCOR-ALIAS-COUNT            PIC 999    VALUE 0.
+006100 77  SCOR-ALIAS-IDX              PIC 999    VALUE 0.
+006200 01  SCOR-ALIAS-WORK              PIC X(25) VALUE SPACES.
+006300
+006400 LINKAGE SECTION.
+006500 01  SCOR-EXPECTED-ANSWER        PIC X(25).
+006600 01  SCOR-PLAYER-ANSWER          PIC X(25).
+006700 01  SCOR-COUNTRY-NAME           PIC X(25).
+006800 01  SCOR-RESULT-FLAG            PIC X(01).
+006900     88  SCOR-ANSWER-IS-CORRECT      VALUE 'Y'.
+007000     88  SCOR-ANSWER-IS-WRONG        VALUE 'N'.
+007100
+007200 PROCEDURE DIVISION USING SCOR-EXPECTED-ANSWER
+007300                          SCOR-PLAYER-ANSWER
+007400                          SCOR-COUNTRY-NAME
+007500                          SCOR-RESULT-FLAG.
+007600 0000-MAINLINE.
+007700     IF NOT SCOR-ALIASES-LOADED
+007800         PERFORM 1000-LOAD-ALIASES
+007900             THRU 1000-LOAD-ALIASES-EXIT
+008000     END-IF
+008100     IF FUNCTION UPPER-CASE(SCOR-PLAYER-ANSWER) =
+008200        FUNCTION UPPER-CASE(SCOR-EXPECTED-ANSWER)
+008300         SET SCOR-ANSWER-IS-CORRECT TO TRUE
+008400     ELSE
+008500         PERFORM 2000-CHECK-ALIASES
+008600             THRU 2000-CHECK-ALIASES-EXIT
+008700     END-IF
+008800     GOBACK.
+008900
+009000 1000-LOAD-ALIASES.
+009100     MOVE ZERO TO SCOR-ALIAS-COUNT
+009200     OPEN INPUT COUNTRY-ALIASES
+009300     IF SCOR-ALIAS-FILE-STATUS NOT = '35'
+009400         PERFORM 1100-READ-ALIAS
+009500             THRU 1100-READ-ALIAS-EXIT
+009600         PERFORM UNTIL SCOR-ALIAS-FILE-EOF
+009700             IF SCOR-ALIAS-COUNT < 100
+009800                 ADD 1 TO SCOR-ALIAS-COUNT
+009900                 MOVE CTRY-ALIAS-COUNTRY-NAME
+010000                     TO SCOR-ALIAS-COUNTRY(SCOR-ALIAS-COUNT)
+010100                 MOVE CTRY-ALIAS-SPELLING
+010200                     TO SCOR-ALIAS-SPELLING(SCOR-ALIAS-COUNT)
+010300             ELSE
+010400                 DISPLAY "WARNING - COUNTRY-ALIASES HAS MORE "
+010500                         "THAN 100 ENTRIES - EXTRA IGNORED"
+010600             END-IF
+010700             PERFORM 1100-READ-ALIAS
+010800                 THRU 1100-READ-ALIAS-EXIT
+010900         END-PERFORM
+011000         CLOSE COUNTRY-ALIASES
+011100     END-IF
+011200     SET SCOR-ALIASES-LOADED TO TRUE
+011300     .
+011400 1000-LOAD-ALIASES-EXIT.
+011500     EXIT.
+011600
+011700 1100-READ-ALIAS.
+011800     READ COUNTRY-ALIASES
+011900         AT END
+012000             SET SCOR-ALIAS-FILE-EOF TO TRUE
+012100     END-READ
+012200     .
+012300 1100-READ-ALIAS-EXIT.
+012400     EXIT.
+012500
+012600 2000-CHECK-ALIASES.
+012700     SET SCOR-ANSWER-IS-WRONG TO TRUE
+012800     PERFORM 2100-SCAN-ALIAS-TABLE
+012900         THRU 2100-SCAN-ALIAS-TABLE-EXIT
+013000         VARYING SCOR-ALIAS-IDX FROM 1 BY 1
+013100         UNTIL SCOR-ALIAS-IDX > SCOR-ALIAS-COUNT
+013200            OR SCOR-ANSWER-IS-CORRECT
+013300     .
+013400 2000-CHECK-ALIASES-EXIT.
+013500     EXIT.
+013600
+013700 2100-SCAN-ALIAS-TABLE.
+013800     MOVE SCOR-ALIAS-SPELLING(SCOR-ALIAS-IDX) TO SCOR-ALIAS-WORK
+013900     IF SCOR-ALIAS-COUNTRY(SCOR-ALIAS-IDX) = SCOR-COUNTRY-NAME
+014000         AND FUNCTION UPPER-CASE(SCOR-PLAYER-ANSWER) =
+014100             FUNCTION UPPER-CASE(SCOR-ALIAS-WORK)
+014200         SET SCOR-ANSWER-IS-CORRECT TO TRUE
+014300     END-IF
+014400     .
+014500 2100-SCAN-ALIAS-TABLE-EXIT.
+014600     EXIT.
