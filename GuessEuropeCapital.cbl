@@ -1,100 +1,505 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GuessEuropeanCapital.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-
-       01 TABLE-OF-COUNTRIES.
-           05 EACH-COUNTRY OCCURS 30 TIMES.
-              10 COUNTRY            PIC A(25).
-              10 CAPITAL            PIC A(25).
-
-
-       01 IDX                  PIC 99 VALUE 0.
-       01 SCORE                PIC 9  VALUE 0.
-       01 PLAYER-ANSWER        PIC X(25) VALUE SPACES.
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           PERFORM INIT-COUNTRIES
-           DISPLAY "EUROPE CAPITAL QUIZ"
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 5
-               COMPUTE IDX = FUNCTION MOD(
-                   FUNCTION RANDOM(FUNCTION CURRENT-DATE), 30) + 1
-               DISPLAY "What is the capital of "
-                   COUNTRY(IDX) "?"
-               DISPLAY "Your answer: " WITH NO ADVANCING
-               ACCEPT PLAYER-ANSWER
-               IF FUNCTION UPPER-CASE(PLAYER-ANSWER) =
-                  FUNCTION UPPER-CASE(CAPITAL(IDX))
-                   DISPLAY "Correct!"
-                   ADD 1 TO SCORE
-               ELSE
-                   DISPLAY "WRONG! Answer: " CAPITAL(IDX)
-               END-IF
-           END-PERFORM
-           DISPLAY " "
-           DISPLAY "Score: " SCORE "/5"
-           STOP RUN.
-
-       INIT-COUNTRIES.
-           MOVE 'PORTUGAL               ' TO COUNTRY(1)
-           MOVE 'LISBON                 ' TO CAPITAL(1)
-           MOVE 'MALTA                  ' TO COUNTRY(2)
-           MOVE 'VALETTA                ' TO CAPITAL(2)
-           MOVE 'SPAIN                  ' TO COUNTRY(3)
-           MOVE 'MADRID                 ' TO CAPITAL(3)
-           MOVE 'ITALY                  ' TO COUNTRY(4)
-           MOVE 'ROMA                   ' TO CAPITAL(4)
-           MOVE 'FRANCE                 ' TO COUNTRY(5)
-           MOVE 'PARIS                  ' TO CAPITAL(5)
-           MOVE 'SWITZERLAND            ' TO COUNTRY(6)
-           MOVE 'BERN                   ' TO CAPITAL(6)
-           MOVE 'LIECHTENSTEIN          ' TO COUNTRY(7)
-           MOVE 'VADUZ                  ' TO CAPITAL(7)
-           MOVE 'CROATIA                ' TO COUNTRY(8)
-           MOVE 'ZAGREB                 ' TO CAPITAL(8)
-           MOVE 'BOSNIA AND HERZEGOVINA ' TO COUNTRY(9)
-           MOVE 'SARAJEVO               ' TO CAPITAL(9)
-           MOVE 'MONTENEGRO             ' TO COUNTRY(10)
-           MOVE 'PODGORICA              ' TO CAPITAL(10)
-           MOVE 'SERBIA                 ' TO COUNTRY(11)
-           MOVE 'BELGRADE               ' TO CAPITAL(11)
-           MOVE 'ALBANIA                ' TO COUNTRY(12)
-           MOVE 'TIRANA                 ' TO CAPITAL(12)
-           MOVE 'CYPRUS                 ' TO COUNTRY(13)
-           MOVE 'NICOSIA                ' TO CAPITAL(13)
-           MOVE 'BELGIUM                ' TO COUNTRY(14)
-           MOVE 'BRUSSELS               ' TO CAPITAL(14)
-           MOVE 'AUSTRIA                ' TO COUNTRY(15)
-           MOVE 'VIENNA                 ' TO CAPITAL(15)
-           MOVE 'KOSOVO                 ' TO COUNTRY(16)
-           MOVE 'PRISTINA               ' TO CAPITAL(16)
-           MOVE 'CZECH REPUBLIC         ' TO COUNTRY(17)
-           MOVE 'PRAGUE                 ' TO CAPITAL(17)
-           MOVE 'HUNGARY                ' TO COUNTRY(18)
-           MOVE 'BUDAPEST               ' TO CAPITAL(18)
-           MOVE 'SLOVAKIA               ' TO COUNTRY(19)
-           MOVE 'BRATISLAVA             ' TO CAPITAL(19)
-           MOVE 'POLAND                 ' TO COUNTRY(20)
-           MOVE 'WARSAW                 ' TO CAPITAL(20)
-           MOVE 'ROMANIA                ' TO COUNTRY(21)
-           MOVE 'BUCHAREST              ' TO CAPITAL(21)
-           MOVE 'BULGARIA               ' TO COUNTRY(22)
-           MOVE 'SOFIA                  ' TO CAPITAL(22)
-           MOVE 'UKRAINE                ' TO COUNTRY(23)
-           MOVE 'KYIV                   ' TO CAPITAL(23)
-           MOVE 'IRELAND                ' TO COUNTRY(24)
-           MOVE 'DUBLIN                 ' TO CAPITAL(24)
-           MOVE 'MOLDOVA                ' TO COUNTRY(25)
-           MOVE 'CHISINAU               ' TO CAPITAL(25)
-           MOVE 'LITHUANIA              ' TO COUNTRY(26)
-           MOVE 'VILNIUS                ' TO CAPITAL(26)
-           MOVE 'LATVIA                 ' TO COUNTRY(27)
-           MOVE 'RIGA                   ' TO CAPITAL(27)
-           MOVE 'ESTONIA                ' TO COUNTRY(28)
-           MOVE 'TALLINN                ' TO CAPITAL(28)
-           MOVE 'NORWAY                 ' TO COUNTRY(29)
-           MOVE 'OSLO                   ' TO CAPITAL(29)
-           MOVE 'FINLAND                ' TO COUNTRY(30)
-           MOVE 'HELSINKI               ' TO CAPITAL(30).
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GuessEuropeanCapital.
+000300 AUTHOR.        R L BERGHEAN.
+000400 INSTALLATION.  TRAINING SYSTEMS.
+000500 DATE-WRITTEN.  2019-04-11.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*GuessEuropeanCapital RUNS AN INTERACTIVE "NAME THE CAPITAL" QUIZ
+000900*AGAINST THE EUROPEAN COUNTRY LIST HELD ON THE COUNTRY-MASTER
+001000*FILE.
+001100*
+001200*MODIFICATION HISTORY
+001300*  2026-08-08  RLB  TABLE-OF-COUNTRIES IS NOW LOADED FROM THE
+001400*                   COUNTRY-MASTER INDEXED FILE INSTEAD OF BEING
+001500*                   HARD-CODED IN INIT-COUNTRIES.  CONTENT FIXES
+001600*                   (E.G. ROMA -> ROME) AND NEW ENTRIES ARE NOW
+001700*                   APPLIED WITH CountryMaint, NOT A RECOMPILE.
+001800*  2026-08-08  RLB  EVERY SESSION IS NOW LOGGED TO SESSION-LOG
+001900*                   (EMPLOYEE ID, DATE/TIME, EACH QUESTION ASKED
+002000*                   AND THE ANSWER GIVEN) FOR TRAINING RECORDS.
+002100*  2026-08-08  RLB  ADDED A QUIZ-CHECKPOINT RECORD PER EMPLOYEE
+002200*                   SO A DROPPED SESSION RESUMES WHERE IT LEFT
+002300*                   OFF INSTEAD OF STARTING OVER AT QUESTION 1.
+002400*  2026-08-08  RLB  ADDED AN OPTIONAL QUIZ-CONTROL CARD TO SET THE
+002500*                   NUMBER OF QUESTIONS AND RESTRICT THE DRAW TO A
+002600*                   SINGLE CTRY-REGION-CODE.  THE ASKED-FLAGS TABLE
+002700*                   ADDED FOR CHECKPOINT/RESTART ALSO GUARANTEES NO
+002800*                   COUNTRY IS DRAWN TWICE IN THE SAME SESSION.
+002900*  2026-08-08  RLB  ADDED A REVERSE MODE (CTL-QUIZ-MODE 'R' ON THE
+003000*                   CONTROL CARD) THAT SHOWS THE CAPITAL AND ASKS
+003100*                   FOR THE COUNTRY INSTEAD.  MODE IS CARRIED ON
+003200*                   THE CHECKPOINT SO A RESUMED SESSION KEEPS
+003300*                   ASKING THE DIRECTION IT STARTED IN.
+003400*  2026-08-08  RLB  FUNCTION RANDOM RESEEDS ON EVERY CALL WHEN
+003500*                   GIVEN AN ARGUMENT, SO CALLING IT WITH
+003600*                   FUNCTION CURRENT-DATE ON EVERY DRAW MADE THE
+003700*                   NO-REPEAT RETRY LOOP IN 2060-TRY-DRAW RETURN
+003800*                   THE SAME IDX ON EVERY RETRY WITHIN THE SAME
+003900*                   CLOCK TICK.  THE GENERATOR IS NOW SEEDED ONCE
+004000*                   AT STARTUP (1155-SEED-RANDOM-NUMBER) AND EACH
+004100*                   DRAW CALLS FUNCTION RANDOM WITH NO ARGUMENT.
+004200*  2026-08-08  RLB  1000-LOAD-COUNTRY-TABLE NEVER CHECKED THE FILE
+004300*                   STATUS AFTER OPENING COUNTRY-MASTER, SO A
+004400*                   MISSING FILE (STATUS 35) LEFT THE READ LOOP
+004500*                   SPINNING ON STATUS 47 FOREVER INSTEAD OF ENDING.
+004600*                   NOW CHECKED AND THE QUIZ STOPS WITH A MESSAGE IF
+004700*                   COUNTRY-MASTER HASN'T BEEN ESTABLISHED YET.
+004800*                   ALSO GUARDED THE LOAD AGAINST OVERRUNNING
+004900*                   TABLE-OF-COUNTRIES' OCCURS 50 BOUND.
+005000*  2026-08-08  RLB  SCORE WAS PIC 9, ONE DIGIT TOO NARROW ONCE
+005100*                   CTL-QUESTION-COUNT (REQUEST 004) COULD SEND A
+005200*                   SESSION PAST 9 QUESTIONS - A 10TH CORRECT
+005300*                   ANSWER SILENTLY WRAPPED SCORE BACK TO ZERO.
+005400*                   WIDENED TO PIC 99 TO MATCH CKPT-SCORE-SO-FAR
+005500*                   AND SESS-FINAL-SCORE, WHICH WERE ALREADY
+005600*                   SIZED CORRECTLY.
+005700*  2026-08-08  RLB  THE ASKED-QUESTIONS CHECKPOINT WAS KEYED BY
+005800*                   POSITION IN TABLE-OF-COUNTRIES, WHICH SHIFTS
+005900*                   WHENEVER CountryMaint ADDS, CHANGES, OR RETIRES
+006000*                   AN ENTRY WHILE A CHECKPOINT SITS IN PROGRESS -
+006100*                   A RESUMED SESSION COULD THEN REPEAT OR SKIP THE
+006200*                   WRONG COUNTRY WITH NO ERROR.  THE ASKED SET IS
+006300*                   NOW KEYED BY COUNTRY NAME (SEE CKPTREC.CPY)
+006400*                   INSTEAD OF TABLE POSITION.
+006500*****************************************************************
+006600 ENVIRONMENT DIVISION.
+006700 INPUT-OUTPUT SECTION.
+006800 FILE-CONTROL.
+006900     SELECT COUNTRY-MASTER ASSIGN TO CTRYMST
+007000         ORGANIZATION IS INDEXED
+007100         ACCESS MODE IS SEQUENTIAL
+007200         RECORD KEY IS CTRY-COUNTRY-NAME
+007300         FILE STATUS IS CTRY-MASTER-STATUS.
+007400
+007500     SELECT SESSION-LOG ASSIGN TO SESSNLOG
+007600         ORGANIZATION IS LINE SEQUENTIAL
+007700         FILE STATUS IS SESS-LOG-STATUS.
+007800
+007900     SELECT QUIZ-CHECKPOINT ASSIGN TO CTRYCKPT
+008000         ORGANIZATION IS INDEXED
+008100         ACCESS MODE IS DYNAMIC
+008200         RECORD KEY IS CKPT-EMPLOYEE-ID
+008300         FILE STATUS IS CKPT-IO-STATUS.
+008400
+008500     SELECT QUIZ-CONTROL ASSIGN TO CTRYCTL
+008600         ORGANIZATION IS LINE SEQUENTIAL
+008700         FILE STATUS IS CTL-FILE-STATUS.
+008800
+008900 DATA DIVISION.
+009000 FILE SECTION.
+009100 FD  COUNTRY-MASTER
+009200     RECORD CONTAINS 66 CHARACTERS.
+009300 COPY CTRYMST.
+009400
+009500 FD  SESSION-LOG
+009600     RECORD CONTAINS 106 CHARACTERS.
+009700 COPY SESSLOG.
+009800
+009900 FD  QUIZ-CHECKPOINT
+010000     RECORD CONTAINS 1283 CHARACTERS.
+010100 COPY CKPTREC.
+010200
+010300 FD  QUIZ-CONTROL
+010400     RECORD CONTAINS 20 CHARACTERS.
+010500 COPY CTLCARD.
+010600
+010700 WORKING-STORAGE SECTION.
+010800 01  CTRY-MASTER-STATUS          PIC XX     VALUE '00'.
+010900     88  CTRY-MASTER-OK                     VALUE '00'.
+011000     88  CTRY-MASTER-EOF                     VALUE '10'.
+011100
+011200 01  SESS-LOG-STATUS             PIC XX     VALUE '00'.
+011300
+011400 01  CKPT-IO-STATUS              PIC XX     VALUE '00'.
+011500     88  CKPT-IO-OK                          VALUE '00'.
+011600     88  CKPT-IO-NOTFOUND                    VALUE '23'.
+011700
+011800 01  CTL-FILE-STATUS             PIC XX     VALUE '00'.
+011900
+012000 01  QUIZ-EMPLOYEE-ID            PIC X(10)  VALUE SPACES.
+012100 01  QUIZ-ANSWER-FLAG            PIC X(01)  VALUE 'N'.
+012200     88  QUIZ-ANSWER-WAS-CORRECT     VALUE 'Y'.
+012300 01  QUIZ-REGION-FILTER          PIC X(15)  VALUE SPACES.
+012400 01  QUIZ-CURRENT-DATE-TIME.
+012500     05  QUIZ-CURRENT-DATE           PIC 9(08).
+012600     05  QUIZ-CURRENT-TIME           PIC 9(06).
+012700     05  FILLER                      PIC X(09).
+012800
+012900 01  TABLE-OF-COUNTRIES.
+013000     05  EACH-COUNTRY OCCURS 50 TIMES.
+013100         10  COUNTRY            PIC A(25).
+013200         10  CAPITAL            PIC A(25).
+013300         10  CTRY-TABLE-REGION  PIC X(15).
+013400
+013500 01  QUIZ-ASKED-COUNTRIES.
+013600     05  QUIZ-ASKED-COUNTRY OCCURS 50 TIMES
+013700                                 PIC X(25) VALUE SPACES.
+013800
+013900 77  TABLE-ENTRY-COUNT       PIC 99  VALUE ZERO.
+014000 77  QUIZ-ASKED-IDX          PIC 99  VALUE 0.
+014100 77  QUIZ-ASKED-SCAN-IDX     PIC 99  VALUE 0.
+014200 01  QUIZ-ALREADY-ASKED-FLAG PIC X(01) VALUE 'N'.
+014300     88  QUIZ-COUNTRY-ALREADY-ASKED VALUE 'Y'.
+014400 77  IDX                     PIC 99  VALUE 0.
+014500 77  SCORE                   PIC 99  VALUE 0.
+014600 77  QUIZ-QUESTIONS-ASKED    PIC 99  VALUE 0.
+014700 77  QUIZ-TOTAL-QUESTIONS    PIC 99  VALUE 5.
+014800 77  QUIZ-DRAW-TRIES         PIC 999 VALUE 0.
+014900 77  QUIZ-RANDOM-SINK        PIC 9V9(9) VALUE 0.
+015000 01  PLAYER-ANSWER           PIC X(25) VALUE SPACES.
+015100 01  QUIZ-MODE-FLAG          PIC X(01) VALUE 'F'.
+015200     88  QUIZ-MODE-IS-FORWARD    VALUE 'F'.
+015300     88  QUIZ-MODE-IS-REVERSE    VALUE 'R'.
+015400 01  QUIZ-NO-ALIAS-KEY       PIC X(25) VALUE SPACES.
+015500
+015600 PROCEDURE DIVISION.
+015700 0000-MAINLINE.
+015800     PERFORM 1050-READ-CONTROL-CARD
+015900         THRU 1050-READ-CONTROL-CARD-EXIT
+016000     PERFORM 1150-GET-EMPLOYEE-ID
+016100         THRU 1150-GET-EMPLOYEE-ID-EXIT
+016200     PERFORM 1155-SEED-RANDOM-NUMBER
+016300         THRU 1155-SEED-RANDOM-NUMBER-EXIT
+016400     PERFORM 1160-OPEN-CHECKPOINT
+016500         THRU 1160-OPEN-CHECKPOINT-EXIT
+016600     PERFORM 1165-CHECK-CHECKPOINT
+016700         THRU 1165-CHECK-CHECKPOINT-EXIT
+016800     PERFORM 1000-LOAD-COUNTRY-TABLE
+016900         THRU 1000-LOAD-COUNTRY-TABLE-EXIT
+017000     IF QUIZ-TOTAL-QUESTIONS > TABLE-ENTRY-COUNT
+017100         MOVE TABLE-ENTRY-COUNT TO QUIZ-TOTAL-QUESTIONS
+017200     END-IF
+017300     PERFORM 1170-RESUME-OR-START
+017400         THRU 1170-RESUME-OR-START-EXIT
+017500     DISPLAY "EUROPE CAPITAL QUIZ"
+017600     PERFORM 2000-ASK-QUESTION
+017700         THRU 2000-ASK-QUESTION-EXIT
+017800         UNTIL QUIZ-QUESTIONS-ASKED >= QUIZ-TOTAL-QUESTIONS
+017900     DISPLAY " "
+018000     DISPLAY "Score: " SCORE "/" QUIZ-TOTAL-QUESTIONS
+018100     PERFORM 1300-END-SESSION-LOG
+018200         THRU 1300-END-SESSION-LOG-EXIT
+018300     PERFORM 1180-CLOSE-CHECKPOINT
+018400         THRU 1180-CLOSE-CHECKPOINT-EXIT
+018500     STOP RUN.
+018600
+018700 1000-LOAD-COUNTRY-TABLE.
+018800     MOVE ZERO TO TABLE-ENTRY-COUNT
+018900     OPEN INPUT COUNTRY-MASTER
+019000     IF CTRY-MASTER-STATUS = '35'
+019100         DISPLAY "COUNTRY-MASTER FILE NOT FOUND - RUN "
+019200                 "CountryMaint TO ESTABLISH IT FIRST"
+019300         STOP RUN
+019400     END-IF
+019500     PERFORM 1100-READ-COUNTRY-MASTER
+019600         THRU 1100-READ-COUNTRY-MASTER-EXIT
+019700     PERFORM UNTIL CTRY-MASTER-EOF
+019800         IF CTRY-ACTIVE
+019900             AND (QUIZ-REGION-FILTER = SPACES
+020000                  OR CTRY-REGION-CODE = QUIZ-REGION-FILTER)
+020100             IF TABLE-ENTRY-COUNT < 50
+020200                 ADD 1 TO TABLE-ENTRY-COUNT
+020300                 MOVE CTRY-COUNTRY-NAME
+020400                     TO COUNTRY(TABLE-ENTRY-COUNT)
+020500                 MOVE CTRY-CAPITAL-NAME
+020600                     TO CAPITAL(TABLE-ENTRY-COUNT)
+020700                 MOVE CTRY-REGION-CODE
+020800                     TO CTRY-TABLE-REGION(TABLE-ENTRY-COUNT)
+020900             ELSE
+021000                 DISPLAY "WARNING - COUNTRY-MASTER HAS MORE THAN "
+021100                         "50 ACTIVE ENTRIES - EXTRA IGNORED"
+021200             END-IF
+021300         END-IF
+021400         PERFORM 1100-READ-COUNTRY-MASTER
+021500             THRU 1100-READ-COUNTRY-MASTER-EXIT
+021600     END-PERFORM
+021700     CLOSE COUNTRY-MASTER
+021800     .
+021900 1000-LOAD-COUNTRY-TABLE-EXIT.
+022000     EXIT.
+022100
+022200 1100-READ-COUNTRY-MASTER.
+022300     READ COUNTRY-MASTER NEXT RECORD
+022400         AT END
+022500             SET CTRY-MASTER-EOF TO TRUE
+022600     END-READ
+022700     .
+022800 1100-READ-COUNTRY-MASTER-EXIT.
+022900     EXIT.
+023000
+023100 1050-READ-CONTROL-CARD.
+023200     OPEN INPUT QUIZ-CONTROL
+023300     IF CTL-FILE-STATUS NOT = '35'
+023400         READ QUIZ-CONTROL
+023500             AT END
+023600                 CONTINUE
+023700         END-READ
+023800         IF CTL-FILE-STATUS = '00'
+023900             IF CTL-QUESTION-COUNT NUMERIC
+024000                 AND CTL-QUESTION-COUNT > 0
+024100                 MOVE CTL-QUESTION-COUNT TO QUIZ-TOTAL-QUESTIONS
+024200             END-IF
+024300             IF CTL-REGION-FILTER NOT = SPACES
+024400                 MOVE CTL-REGION-FILTER TO QUIZ-REGION-FILTER
+024500             END-IF
+024600             IF CTL-MODE-REVERSE
+024700                 MOVE 'R' TO QUIZ-MODE-FLAG
+024800             END-IF
+024900         END-IF
+025000         CLOSE QUIZ-CONTROL
+025100     END-IF
+025200     .
+025300 1050-READ-CONTROL-CARD-EXIT.
+025400     EXIT.
+025500
+025600 1150-GET-EMPLOYEE-ID.
+025700     DISPLAY "Employee ID: " WITH NO ADVANCING
+025800     ACCEPT QUIZ-EMPLOYEE-ID
+025900     ACCEPT QUIZ-CURRENT-DATE FROM DATE YYYYMMDD
+026000     ACCEPT QUIZ-CURRENT-TIME FROM TIME
+026100     .
+026200 1150-GET-EMPLOYEE-ID-EXIT.
+026300     EXIT.
+026400
+026500 1155-SEED-RANDOM-NUMBER.
+026600     COMPUTE QUIZ-RANDOM-SINK = FUNCTION RANDOM(QUIZ-CURRENT-TIME)
+026700     .
+026800 1155-SEED-RANDOM-NUMBER-EXIT.
+026900     EXIT.
+027000
+027100 1160-OPEN-CHECKPOINT.
+027200     OPEN I-O QUIZ-CHECKPOINT
+027300     IF CKPT-IO-STATUS = '35' OR CKPT-IO-STATUS = '05'
+027400         CLOSE QUIZ-CHECKPOINT
+027500         OPEN OUTPUT QUIZ-CHECKPOINT
+027600         CLOSE QUIZ-CHECKPOINT
+027700         OPEN I-O QUIZ-CHECKPOINT
+027800     END-IF
+027900     .
+028000 1160-OPEN-CHECKPOINT-EXIT.
+028100     EXIT.
+028200
+028300 1165-CHECK-CHECKPOINT.
+028400     MOVE QUIZ-EMPLOYEE-ID TO CKPT-EMPLOYEE-ID
+028500     READ QUIZ-CHECKPOINT
+028600         INVALID KEY
+028700             SET CKPT-IO-NOTFOUND TO TRUE
+028800     END-READ
+028900     IF CKPT-IO-OK AND CKPT-IN-PROGRESS
+029000         MOVE CKPT-TOTAL-QUESTIONS TO QUIZ-TOTAL-QUESTIONS
+029100         MOVE CKPT-REGION-FILTER   TO QUIZ-REGION-FILTER
+029200         MOVE CKPT-QUIZ-MODE       TO QUIZ-MODE-FLAG
+029300     END-IF
+029400     .
+029500 1165-CHECK-CHECKPOINT-EXIT.
+029600     EXIT.
+029700
+029800 1170-RESUME-OR-START.
+029900     PERFORM 1200-OPEN-SESSION-LOG
+030000         THRU 1200-OPEN-SESSION-LOG-EXIT
+030100     IF CKPT-IO-OK AND CKPT-IN-PROGRESS
+030200         MOVE CKPT-QUESTIONS-ASKED TO QUIZ-QUESTIONS-ASKED
+030300         MOVE CKPT-SCORE-SO-FAR    TO SCORE
+030400         MOVE CKPT-ASKED-TABLE     TO QUIZ-ASKED-COUNTRIES
+030500         DISPLAY "RESUMING PRIOR SESSION AT QUESTION "
+030600             QUIZ-QUESTIONS-ASKED
+030700     ELSE
+030800         MOVE ZERO             TO QUIZ-QUESTIONS-ASKED
+030900         MOVE ZERO             TO SCORE
+031000         MOVE ALL SPACES       TO QUIZ-ASKED-COUNTRIES
+031100         MOVE QUIZ-EMPLOYEE-ID TO CKPT-EMPLOYEE-ID
+031200         MOVE ZERO             TO CKPT-QUESTIONS-ASKED
+031300         MOVE QUIZ-TOTAL-QUESTIONS
+031400                                TO CKPT-TOTAL-QUESTIONS
+031500         MOVE ZERO             TO CKPT-SCORE-SO-FAR
+031600         MOVE QUIZ-MODE-FLAG   TO CKPT-QUIZ-MODE
+031700         MOVE QUIZ-REGION-FILTER
+031800                                TO CKPT-REGION-FILTER
+031900         MOVE ALL SPACES       TO CKPT-ASKED-TABLE
+032000         SET CKPT-IN-PROGRESS  TO TRUE
+032100         WRITE CKPT-RECORD
+032200             INVALID KEY
+032300                 REWRITE CKPT-RECORD
+032400         END-WRITE
+032500         PERFORM 1210-WRITE-SESSION-HEADER
+032600             THRU 1210-WRITE-SESSION-HEADER-EXIT
+032700     END-IF
+032800     .
+032900 1170-RESUME-OR-START-EXIT.
+033000     EXIT.
+033100
+033200 1180-CLOSE-CHECKPOINT.
+033300     CLOSE QUIZ-CHECKPOINT
+033400     .
+033500 1180-CLOSE-CHECKPOINT-EXIT.
+033600     EXIT.
+033700
+033800 1200-OPEN-SESSION-LOG.
+033900     OPEN EXTEND SESSION-LOG
+034000     IF SESS-LOG-STATUS = '35' OR SESS-LOG-STATUS = '05'
+034100         CLOSE SESSION-LOG
+034200         OPEN OUTPUT SESSION-LOG
+034300     END-IF
+034400     .
+034500 1200-OPEN-SESSION-LOG-EXIT.
+034600     EXIT.
+034700
+034800 1210-WRITE-SESSION-HEADER.
+034900     MOVE SPACES           TO SESS-LOG-RECORD
+035000     SET SESS-TYPE-HEADER  TO TRUE
+035100     MOVE QUIZ-EMPLOYEE-ID TO SESS-EMPLOYEE-ID
+035200     MOVE QUIZ-CURRENT-DATE TO SESS-SESSION-DATE
+035300     MOVE QUIZ-CURRENT-TIME TO SESS-SESSION-TIME
+035400     MOVE QUIZ-MODE-FLAG    TO SESS-QUIZ-MODE
+035500     WRITE SESS-LOG-RECORD
+035600     .
+035700 1210-WRITE-SESSION-HEADER-EXIT.
+035800     EXIT.
+035900
+036000 1300-END-SESSION-LOG.
+036100     MOVE SPACES            TO SESS-LOG-RECORD
+036200     SET SESS-TYPE-TRAILER  TO TRUE
+036300     MOVE QUIZ-EMPLOYEE-ID  TO SESS-EMPLOYEE-ID
+036400     MOVE QUIZ-CURRENT-DATE TO SESS-SESSION-DATE
+036500     MOVE QUIZ-CURRENT-TIME TO SESS-SESSION-TIME
+036600     MOVE SCORE              TO SESS-FINAL-SCORE
+036700     MOVE QUIZ-TOTAL-QUESTIONS
+036800                             TO SESS-QUESTION-COUNT
+036900     MOVE QUIZ-MODE-FLAG     TO SESS-QUIZ-MODE
+037000     WRITE SESS-LOG-RECORD
+037100     CLOSE SESSION-LOG
+037200     .
+037300 1300-END-SESSION-LOG-EXIT.
+037400     EXIT.
+037500
+037600 1400-LOG-QUESTION.
+037700     MOVE SPACES            TO SESS-LOG-RECORD
+037800     SET SESS-TYPE-DETAIL   TO TRUE
+037900     MOVE QUIZ-EMPLOYEE-ID  TO SESS-EMPLOYEE-ID
+038000     MOVE QUIZ-CURRENT-DATE TO SESS-SESSION-DATE
+038100     MOVE QUIZ-CURRENT-TIME TO SESS-SESSION-TIME
+038200     MOVE COUNTRY(IDX)      TO SESS-COUNTRY-NAME
+038300     MOVE CAPITAL(IDX)      TO SESS-CAPITAL-NAME
+038400     MOVE PLAYER-ANSWER     TO SESS-PLAYER-ANSWER
+038500     MOVE QUIZ-ANSWER-FLAG  TO SESS-ANSWER-FLAG
+038600     WRITE SESS-LOG-RECORD
+038700     .
+038800 1400-LOG-QUESTION-EXIT.
+038900     EXIT.
+039000
+039100 1450-REWRITE-CHECKPOINT.
+039200     MOVE QUIZ-QUESTIONS-ASKED TO CKPT-QUESTIONS-ASKED
+039300     MOVE SCORE                TO CKPT-SCORE-SO-FAR
+039400     MOVE QUIZ-ASKED-COUNTRIES TO CKPT-ASKED-TABLE
+039500     IF QUIZ-QUESTIONS-ASKED >= QUIZ-TOTAL-QUESTIONS
+039600         SET CKPT-COMPLETE TO TRUE
+039700     ELSE
+039800         SET CKPT-IN-PROGRESS TO TRUE
+039900     END-IF
+040000     REWRITE CKPT-RECORD
+040100     .
+040200 1450-REWRITE-CHECKPOINT-EXIT.
+040300     EXIT.
+040400
+040500 2000-ASK-QUESTION.
+040600     PERFORM 2050-DRAW-UNUSED-INDEX
+040700         THRU 2050-DRAW-UNUSED-INDEX-EXIT
+040800     COMPUTE QUIZ-ASKED-IDX = QUIZ-QUESTIONS-ASKED + 1
+040900     MOVE COUNTRY(IDX) TO QUIZ-ASKED-COUNTRY(QUIZ-ASKED-IDX)
+041000     IF QUIZ-MODE-IS-REVERSE
+041100         PERFORM 2200-ASK-REVERSE-QUESTION
+041200             THRU 2200-ASK-REVERSE-QUESTION-EXIT
+041300     ELSE
+041400         PERFORM 2100-ASK-FORWARD-QUESTION
+041500             THRU 2100-ASK-FORWARD-QUESTION-EXIT
+041600     END-IF
+041700     ADD 1 TO QUIZ-QUESTIONS-ASKED
+041800     PERFORM 1400-LOG-QUESTION
+041900         THRU 1400-LOG-QUESTION-EXIT
+042000     PERFORM 1450-REWRITE-CHECKPOINT
+042100         THRU 1450-REWRITE-CHECKPOINT-EXIT
+042200     .
+042300 2000-ASK-QUESTION-EXIT.
+042400     EXIT.
+042500
+042600 2100-ASK-FORWARD-QUESTION.
+042700     DISPLAY "What is the capital of "
+042800         COUNTRY(IDX) "?"
+042900     DISPLAY "Your answer: " WITH NO ADVANCING
+043000     ACCEPT PLAYER-ANSWER
+043100     CALL 'CtryScoreAnswer' USING CAPITAL(IDX)
+043200                                  PLAYER-ANSWER
+043300                                  COUNTRY(IDX)
+043400                                  QUIZ-ANSWER-FLAG
+043500     END-CALL
+043600     IF QUIZ-ANSWER-WAS-CORRECT
+043700         DISPLAY "Correct!"
+043800         ADD 1 TO SCORE
+043900     ELSE
+044000         DISPLAY "WRONG! Answer: " CAPITAL(IDX)
+044100     END-IF
+044200     .
+044300 2100-ASK-FORWARD-QUESTION-EXIT.
+044400     EXIT.
+044500
+044600 2200-ASK-REVERSE-QUESTION.
+044700     DISPLAY "What country has the capital "
+044800         CAPITAL(IDX) "?"
+044900     DISPLAY "Your answer: " WITH NO ADVANCING
+045000     ACCEPT PLAYER-ANSWER
+045100     CALL 'CtryScoreAnswer' USING COUNTRY(IDX)
+045200                                  PLAYER-ANSWER
+045300                                  QUIZ-NO-ALIAS-KEY
+045400                                  QUIZ-ANSWER-FLAG
+045500     END-CALL
+045600     IF QUIZ-ANSWER-WAS-CORRECT
+045700         DISPLAY "Correct!"
+045800         ADD 1 TO SCORE
+045900     ELSE
+046000         DISPLAY "WRONG! Answer: " COUNTRY(IDX)
+046100     END-IF
+046200     .
+046300 2200-ASK-REVERSE-QUESTION-EXIT.
+046400     EXIT.
+046500
+046600 2050-DRAW-UNUSED-INDEX.
+046700     MOVE ZERO TO QUIZ-DRAW-TRIES
+046800     PERFORM 2060-TRY-DRAW
+046900         THRU 2060-TRY-DRAW-EXIT
+047000         WITH TEST AFTER
+047100         UNTIL NOT QUIZ-COUNTRY-ALREADY-ASKED
+047200            OR QUIZ-DRAW-TRIES > 200
+047300     .
+047400 2050-DRAW-UNUSED-INDEX-EXIT.
+047500     EXIT.
+047600
+047700 2060-TRY-DRAW.
+047800     COMPUTE IDX = FUNCTION MOD(
+047900         FUNCTION RANDOM,
+048000         TABLE-ENTRY-COUNT) + 1
+048100     ADD 1 TO QUIZ-DRAW-TRIES
+048200     PERFORM 2065-CHECK-ALREADY-ASKED
+048300         THRU 2065-CHECK-ALREADY-ASKED-EXIT
+048400     .
+048500 2060-TRY-DRAW-EXIT.
+048600     EXIT.
+048700
+048800 2065-CHECK-ALREADY-ASKED.
+048900     MOVE 'N' TO QUIZ-ALREADY-ASKED-FLAG
+049000     PERFORM 2066-SCAN-ASKED-COUNTRIES
+049100         THRU 2066-SCAN-ASKED-COUNTRIES-EXIT
+049200         VARYING QUIZ-ASKED-SCAN-IDX FROM 1 BY 1
+049300         UNTIL QUIZ-ASKED-SCAN-IDX > QUIZ-QUESTIONS-ASKED
+049400            OR QUIZ-COUNTRY-ALREADY-ASKED
+049500     .
+049600 2065-CHECK-ALREADY-ASKED-EXIT.
+049700     EXIT.
+049800
+049900 2066-SCAN-ASKED-COUNTRIES.
+050000     IF QUIZ-ASKED-COUNTRY(QUIZ-ASKED-SCAN-IDX) = COUNTRY(IDX)
+050100         MOVE 'Y' TO QUIZ-ALREADY-ASKED-FLAG
+050200     END-IF
+050300     .
+050400 2066-SCAN-ASKED-COUNTRIES-EXIT.
+050500     EXIT.
