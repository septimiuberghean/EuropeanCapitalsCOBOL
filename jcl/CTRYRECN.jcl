@@ -0,0 +1,12 @@
+//CTRYRECN JOB (ACCTNO),'COUNTRY RECON',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* COMPARES COUNTRY-MASTER AGAINST THE AUTHORITATIVE REFERENCE
+//* EXTRACT AND PRINTS AN EXCEPTIONS REPORT.
+//*--------------------------------------------------------------
+//* CTRYRECN IS THE LINKAGE-EDITOR ALIAS FOR CountryReconcile - THE
+//* LOAD LIBRARY DOES NOT SUPPORT LOAD-MODULE NAMES OVER 8 BYTES.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=CTRYRECN
+//CTRYMST  DD DSN=TRAIN.CAPITALS.CTRYMST,DISP=SHR
+//CTRYREF  DD DSN=TRAIN.CAPITALS.CTRYREF,DISP=SHR
+//CTRYRECN DD SYSOUT=*
