@@ -0,0 +1,11 @@
+//CTRYMISS JOB (ACCTNO),'MOST MISSED RPT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* TALLIES WRONG ANSWERS BY COUNTRY ACROSS ALL SESSION-LOG
+//* HISTORY AND PRINTS A MOST-MISSED-CAPITALS REPORT.
+//*--------------------------------------------------------------
+//* CTRYMISS IS THE LINKAGE-EDITOR ALIAS FOR MostMissedReport - THE
+//* LOAD LIBRARY DOES NOT SUPPORT LOAD-MODULE NAMES OVER 8 BYTES.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=CTRYMISS
+//SESSNLOG DD DSN=TRAIN.CAPITALS.SESSNLOG,DISP=SHR
+//CTRYMISS DD SYSOUT=*
