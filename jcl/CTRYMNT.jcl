@@ -0,0 +1,12 @@
+//CTRYMNT  JOB (ACCTNO),'COUNTRY MAINT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* APPLIES ADD/CORRECT/RETIRE TRANSACTIONS TO THE COUNTRY-MASTER
+//* INDEXED FILE USED BY THE EUROPEAN CAPITALS QUIZ SUITE.
+//*--------------------------------------------------------------
+//* CTRYMNT IS THE LINKAGE-EDITOR ALIAS FOR CountryMaint - THE
+//* LOAD LIBRARY DOES NOT SUPPORT LOAD-MODULE NAMES OVER 8 BYTES.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=CTRYMNT
+//CTRYTRN  DD DSN=TRAIN.CAPITALS.CTRYTRN,DISP=SHR
+//CTRYMST  DD DSN=TRAIN.CAPITALS.CTRYMST,DISP=OLD
+//CTRYRPT  DD SYSOUT=*
