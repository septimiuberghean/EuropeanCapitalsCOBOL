@@ -0,0 +1,14 @@
+//CTRYBTCH JOB (ACCTNO),'CAPITALS BATCH',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* RUNS THE EUROPEAN CAPITALS QUIZ NON-INTERACTIVELY FOR AN
+//* ENTIRE EMPLOYEE ROSTER AND PRINTS A PASS/FAIL SUMMARY REPORT.
+//*--------------------------------------------------------------
+//* CTRYBTCH IS THE LINKAGE-EDITOR ALIAS FOR GuessCapitalsBatch - THE
+//* LOAD LIBRARY DOES NOT SUPPORT LOAD-MODULE NAMES OVER 8 BYTES.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=CTRYBTCH
+//CTRYMST  DD DSN=TRAIN.CAPITALS.CTRYMST,DISP=SHR
+//CTRYALS  DD DSN=TRAIN.CAPITALS.CTRYALS,DISP=SHR
+//ROSTERIN DD DSN=TRAIN.CAPITALS.ROSTERIN,DISP=SHR
+//SESSNLOG DD DSN=TRAIN.CAPITALS.SESSNLOG,DISP=MOD
+//CTRYBRPT DD SYSOUT=*
