@@ -0,0 +1,14 @@
+//CTRYLMS  JOB (ACCTNO),'LMS EXPORT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* EXPORTS EMPLOYEE ID, SESSION DATE, AND FINAL SCORE FROM
+//* SESSION-LOG TO A FIXED-WIDTH EXTRACT FOR THE LMS IMPORTER.
+//*--------------------------------------------------------------
+//* CTRYLMS IS THE LINKAGE-EDITOR ALIAS FOR SessionExport - THE
+//* LOAD LIBRARY DOES NOT SUPPORT LOAD-MODULE NAMES OVER 8 BYTES.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=CTRYLMS
+//SESSNLOG DD DSN=TRAIN.CAPITALS.SESSNLOG,DISP=SHR
+//LMSEXT   DD DSN=TRAIN.CAPITALS.LMSEXT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=36)
