@@ -0,0 +1,129 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    SessionExport.
+000300 AUTHOR.        R L BERGHEAN.
+000400 INSTALLATION.  TRAINING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*SessionExport READS THE ACCUMULATED SESSION-LOG TRANSACTION
+000900*HISTORY (WRITTEN BY BOTH GuessEuropeanCapital AND
+001000*GuessCapitalsBatch) AND WRITES ONE LMS-EXTRACT-RECORD PER
+001100*COMPLETED SESSION - EMPLOYEE ID, SESSION DATE, AND FINAL SCORE
+001200*AS A WHOLE-NUMBER PERCENT - IN THE FIXED-WIDTH LAYOUT THE
+001300*TRAINING DEPARTMENT'S LMS IMPORTER EXPECTS.
+001400*
+001500*MODIFICATION HISTORY
+001600*  2026-08-08  RLB  ORIGINAL PROGRAM.
+001700*  2026-08-08  RLB  1000-INITIALIZE NEVER CHECKED THE FILE STATUS
+001800*                   AFTER OPENING SESSION-LOG, SO IF NO SESSIONS
+001900*                   HAD EVER BEEN LOGGED YET THE FOLLOWING READ
+002000*                   LOOP SPUN FOREVER ON STATUS 47 INSTEAD OF
+002100*                   ENDING.  A MISSING LOG IS A LEGITIMATE
+002200*                   FIRST-RUN CONDITION, SO IT NOW PRODUCES AN
+002300*                   EMPTY EXTRACT INSTEAD OF HANGING.
+002400*****************************************************************
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT SESSION-LOG ASSIGN TO SESSNLOG
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS SESS-LOG-STATUS.
+003100
+003200     SELECT LMS-EXTRACT ASSIGN TO LMSEXT
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS LMS-EXTRACT-STATUS.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  SESSION-LOG
+003900     RECORD CONTAINS 106 CHARACTERS.
+004000 COPY SESSLOG.
+004100
+004200 FD  LMS-EXTRACT
+004300     RECORD CONTAINS 36 CHARACTERS.
+004400 COPY LMSEXT.
+004500
+004600 WORKING-STORAGE SECTION.
+004700 01  SESS-LOG-STATUS             PIC XX     VALUE '00'.
+004800     88  SESS-LOG-EOF                       VALUE '10'.
+004900 01  LMS-EXTRACT-STATUS          PIC XX     VALUE '00'.
+005000
+005100 77  LMS-EXPORT-COUNT            PIC 9(05)  VALUE ZERO.
+005200 77  LMS-PASS-THRESHOLD          PIC 999    VALUE 60.
+005300
+005400 PROCEDURE DIVISION.
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INITIALIZE
+005700         THRU 1000-INITIALIZE-EXIT
+005800     PERFORM 2000-PROCESS-SESSION-LOG
+005900         THRU 2000-PROCESS-SESSION-LOG-EXIT
+006000         UNTIL SESS-LOG-EOF
+006100     PERFORM 9000-TERMINATE
+006200         THRU 9000-TERMINATE-EXIT
+006300     STOP RUN.
+006400
+006500 1000-INITIALIZE.
+006600     OPEN INPUT  SESSION-LOG
+006700     IF SESS-LOG-STATUS = '35'
+006800         DISPLAY "SESSION-LOG FILE NOT FOUND - NO SESSION "
+006900                 "HISTORY TO EXPORT YET"
+007000         SET SESS-LOG-EOF TO TRUE
+007100     END-IF
+007200     OPEN OUTPUT LMS-EXTRACT
+007300     IF NOT SESS-LOG-EOF
+007400         PERFORM 2100-READ-SESSION-LOG
+007500             THRU 2100-READ-SESSION-LOG-EXIT
+007600     END-IF
+007700     .
+007800 1000-INITIALIZE-EXIT.
+007900     EXIT.
+008000
+008100 2000-PROCESS-SESSION-LOG.
+008200     IF SESS-TYPE-TRAILER
+008300         PERFORM 2500-WRITE-EXTRACT-RECORD
+008400             THRU 2500-WRITE-EXTRACT-RECORD-EXIT
+008500     END-IF
+008600     PERFORM 2100-READ-SESSION-LOG
+008700         THRU 2100-READ-SESSION-LOG-EXIT
+008800     .
+008900 2000-PROCESS-SESSION-LOG-EXIT.
+009000     EXIT.
+009100
+009200 2100-READ-SESSION-LOG.
+009300     READ SESSION-LOG
+009400         AT END
+009500             SET SESS-LOG-EOF TO TRUE
+009600     END-READ
+009700     .
+009800 2100-READ-SESSION-LOG-EXIT.
+009900     EXIT.
+010000
+010100 2500-WRITE-EXTRACT-RECORD.
+010200     MOVE SPACES TO LMS-EXTRACT-RECORD
+010300     MOVE SESS-EMPLOYEE-ID  TO LMS-EMPLOYEE-ID
+010400     MOVE SESS-SESSION-DATE TO LMS-SESSION-DATE
+010500     MOVE 'EUROCAP01'       TO LMS-COURSE-CODE
+010600     IF SESS-QUESTION-COUNT > 0
+010700         COMPUTE LMS-SCORE-PERCENT ROUNDED =
+010800             (SESS-FINAL-SCORE * 100) / SESS-QUESTION-COUNT
+010900     ELSE
+011000         MOVE ZERO TO LMS-SCORE-PERCENT
+011100     END-IF
+011200     IF LMS-SCORE-PERCENT >= LMS-PASS-THRESHOLD
+011300         SET LMS-RESULT-PASS TO TRUE
+011400     ELSE
+011500         SET LMS-RESULT-FAIL TO TRUE
+011600     END-IF
+011700     WRITE LMS-EXTRACT-RECORD
+011800     ADD 1 TO LMS-EXPORT-COUNT
+011900     .
+012000 2500-WRITE-EXTRACT-RECORD-EXIT.
+012100     EXIT.
+012200
+012300 9000-TERMINATE.
+012400     CLOSE SESSION-LOG
+012500           LMS-EXTRACT
+012600     DISPLAY "SESSIONS EXPORTED: " LMS-EXPORT-COUNT
+012700     .
+012800 9000-TERMINATE-EXIT.
+012900     EXIT.
