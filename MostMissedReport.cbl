@@ -0,0 +1,247 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    MostMissedReport.
+000300 AUTHOR.        R L BERGHEAN.
+000400 INSTALLATION.  TRAINING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*MostMissedReport READS THE ACCUMULATED SESSION-LOG TRANSACTION
+000900*HISTORY (WRITTEN BY BOTH GuessEuropeanCapital AND
+001000*GuessCapitalsBatch) AND TALLIES, FOR EVERY COUNTRY EVER ASKED,
+001100*HOW MANY TIMES IT WAS ASKED AND HOW MANY OF THOSE TIMES THE
+001200*PLAYER GOT IT WRONG.  THE RESULT IS PRINTED AS A "MOST MISSED
+001300*CAPITALS" REPORT, COUNTRIES RANKED HIGHEST MISS RATE FIRST, SO
+001400*THE TRAINING DEPARTMENT CAN SEE WHICH CAPITALS NEED MORE STUDY.
+001500*
+001600*MODIFICATION HISTORY
+001700*  2026-08-08  RLB  ORIGINAL PROGRAM.
+001800*  2026-08-08  RLB  1000-INITIALIZE NEVER CHECKED THE FILE STATUS
+001900*                   AFTER OPENING SESSION-LOG, SO IF NO SESSIONS
+002000*                   HAD EVER BEEN LOGGED YET THE FOLLOWING READ
+002100*                   LOOP SPUN FOREVER ON STATUS 47 INSTEAD OF
+002200*                   ENDING.  A MISSING LOG IS A LEGITIMATE
+002300*                   FIRST-RUN CONDITION, SO IT NOW PRODUCES AN
+002400*                   EMPTY REPORT INSTEAD OF HANGING.
+002500*****************************************************************
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT SESSION-LOG ASSIGN TO SESSNLOG
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS SESS-LOG-STATUS.
+003200
+003300     SELECT MISS-REPORT ASSIGN TO CTRYMISS
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS MISS-REPORT-STATUS.
+003600
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  SESSION-LOG
+004000     RECORD CONTAINS 106 CHARACTERS.
+004100 COPY SESSLOG.
+004200
+004300 FD  MISS-REPORT
+004400     RECORD CONTAINS 80 CHARACTERS.
+004500 01  MISS-REPORT-LINE            PIC X(80).
+004600
+004700 WORKING-STORAGE SECTION.
+004800 01  SESS-LOG-STATUS             PIC XX     VALUE '00'.
+004900     88  SESS-LOG-EOF                       VALUE '10'.
+005000 01  MISS-REPORT-STATUS          PIC XX     VALUE '00'.
+005100
+005200 01  MISS-COUNTRY-TABLE.
+005300     05  MISS-COUNTRY-ENTRY OCCURS 50 TIMES.
+005400         10  MISS-COUNTRY-NAME       PIC X(25).
+005500         10  MISS-ASKED-COUNT        PIC 9(05).
+005600         10  MISS-WRONG-COUNT        PIC 9(05).
+005700         10  MISS-PERCENT            PIC 9(03).
+005800
+005900 01  MISS-SWAP-WORK.
+006000     05  MISS-SWAP-COUNTRY           PIC X(25).
+006100     05  MISS-SWAP-ASKED             PIC 9(05).
+006200     05  MISS-SWAP-WRONG             PIC 9(05).
+006300     05  MISS-SWAP-PERCENT           PIC 9(03).
+006400
+006500 77  MISS-TABLE-COUNT            PIC 99     VALUE ZERO.
+006600 77  MISS-IDX                    PIC 99     VALUE ZERO.
+006700 77  MISS-FOUND-IDX              PIC 99     VALUE ZERO.
+006800 77  MISS-RANK                   PIC 99     VALUE ZERO.
+006900 77  MISS-SWAPPED-FLAG           PIC X(01)  VALUE 'N'.
+007000     88  MISS-SWAP-OCCURRED                 VALUE 'Y'.
+007100
+007200 01  MISS-DETAIL-LINE.
+007300     05  MDL-RANK                PIC Z9.
+007400     05  FILLER                  PIC X(02) VALUE SPACES.
+007500     05  MDL-COUNTRY             PIC X(25).
+007600     05  MDL-ASKED-LABEL         PIC X(07) VALUE 'ASKED: '.
+007700     05  MDL-ASKED               PIC ZZ9.
+007800     05  FILLER                  PIC X(02) VALUE SPACES.
+007900     05  MDL-WRONG-LABEL         PIC X(07) VALUE 'WRONG: '.
+008000     05  MDL-WRONG               PIC ZZ9.
+008100     05  FILLER                  PIC X(02) VALUE SPACES.
+008200     05  MDL-PERCENT-LABEL       PIC X(11) VALUE 'MISS RATE: '.
+008300     05  MDL-PERCENT             PIC ZZ9.
+008400     05  MDL-PERCENT-SIGN        PIC X(01) VALUE '%'.
+008500
+008600 PROCEDURE DIVISION.
+008700 0000-MAINLINE.
+008800     PERFORM 1000-INITIALIZE
+008900         THRU 1000-INITIALIZE-EXIT
+009000     PERFORM 2000-TALLY-SESSION-LOG
+009100         THRU 2000-TALLY-SESSION-LOG-EXIT
+009200         UNTIL SESS-LOG-EOF
+009300     PERFORM 3000-COMPUTE-PERCENTAGE
+009400         THRU 3000-COMPUTE-PERCENTAGE-EXIT
+009500         VARYING MISS-IDX FROM 1 BY 1
+009600         UNTIL MISS-IDX > MISS-TABLE-COUNT
+009700     PERFORM 4000-SORT-BY-MISS-RATE
+009800         THRU 4000-SORT-BY-MISS-RATE-EXIT
+009900     PERFORM 5000-PRINT-DETAIL-LINE
+010000         THRU 5000-PRINT-DETAIL-LINE-EXIT
+010100         VARYING MISS-IDX FROM 1 BY 1
+010200         UNTIL MISS-IDX > MISS-TABLE-COUNT
+010300     PERFORM 9000-TERMINATE
+010400         THRU 9000-TERMINATE-EXIT
+010500     STOP RUN.
+010600
+010700 1000-INITIALIZE.
+010800     MOVE ZERO TO MISS-TABLE-COUNT
+010900     OPEN INPUT  SESSION-LOG
+011000     IF SESS-LOG-STATUS = '35'
+011100         DISPLAY "SESSION-LOG FILE NOT FOUND - NO SESSION "
+011200                 "HISTORY TO REPORT ON YET"
+011300         SET SESS-LOG-EOF TO TRUE
+011400     END-IF
+011500     OPEN OUTPUT MISS-REPORT
+011600     MOVE SPACES TO MISS-REPORT-LINE
+011700     MOVE 'MOST MISSED CAPITALS REPORT' TO MISS-REPORT-LINE
+011800     WRITE MISS-REPORT-LINE
+011900     MOVE SPACES TO MISS-REPORT-LINE
+012000     WRITE MISS-REPORT-LINE
+012100     IF NOT SESS-LOG-EOF
+012200         PERFORM 2100-READ-SESSION-LOG
+012300             THRU 2100-READ-SESSION-LOG-EXIT
+012400     END-IF
+012500     .
+012600 1000-INITIALIZE-EXIT.
+012700     EXIT.
+012800
+012900 2000-TALLY-SESSION-LOG.
+013000     IF SESS-TYPE-DETAIL
+013100         PERFORM 2200-FIND-OR-ADD-COUNTRY
+013200             THRU 2200-FIND-OR-ADD-COUNTRY-EXIT
+013300         ADD 1 TO MISS-ASKED-COUNT(MISS-FOUND-IDX)
+013400         IF SESS-ANSWER-WRONG
+013500             ADD 1 TO MISS-WRONG-COUNT(MISS-FOUND-IDX)
+013600         END-IF
+013700     END-IF
+013800     PERFORM 2100-READ-SESSION-LOG
+013900         THRU 2100-READ-SESSION-LOG-EXIT
+014000     .
+014100 2000-TALLY-SESSION-LOG-EXIT.
+014200     EXIT.
+014300
+014400 2100-READ-SESSION-LOG.
+014500     READ SESSION-LOG
+014600         AT END
+014700             SET SESS-LOG-EOF TO TRUE
+014800     END-READ
+014900     .
+015000 2100-READ-SESSION-LOG-EXIT.
+015100     EXIT.
+015200
+015300 2200-FIND-OR-ADD-COUNTRY.
+015400     MOVE ZERO TO MISS-FOUND-IDX
+015500     PERFORM 2210-SCAN-COUNTRY-TABLE
+015600         THRU 2210-SCAN-COUNTRY-TABLE-EXIT
+015700         VARYING MISS-IDX FROM 1 BY 1
+015800         UNTIL MISS-IDX > MISS-TABLE-COUNT
+015900            OR MISS-FOUND-IDX > 0
+016000     IF MISS-FOUND-IDX = 0
+016100         ADD 1 TO MISS-TABLE-COUNT
+016200         MOVE MISS-TABLE-COUNT TO MISS-FOUND-IDX
+016300         MOVE SESS-COUNTRY-NAME
+016400             TO MISS-COUNTRY-NAME(MISS-FOUND-IDX)
+016500         MOVE ZERO TO MISS-ASKED-COUNT(MISS-FOUND-IDX)
+016600         MOVE ZERO TO MISS-WRONG-COUNT(MISS-FOUND-IDX)
+016700     END-IF
+016800     .
+016900 2200-FIND-OR-ADD-COUNTRY-EXIT.
+017000     EXIT.
+017100
+017200 2210-SCAN-COUNTRY-TABLE.
+017300     IF MISS-COUNTRY-NAME(MISS-IDX) = SESS-COUNTRY-NAME
+017400         MOVE MISS-IDX TO MISS-FOUND-IDX
+017500     END-IF
+017600     .
+017700 2210-SCAN-COUNTRY-TABLE-EXIT.
+017800     EXIT.
+017900
+018000 3000-COMPUTE-PERCENTAGE.
+018100     IF MISS-ASKED-COUNT(MISS-IDX) > 0
+018200         COMPUTE MISS-PERCENT(MISS-IDX) ROUNDED =
+018300             (MISS-WRONG-COUNT(MISS-IDX) * 100)
+018400                 / MISS-ASKED-COUNT(MISS-IDX)
+018500     END-IF
+018600     .
+018700 3000-COMPUTE-PERCENTAGE-EXIT.
+018800     EXIT.
+018900
+019000 4000-SORT-BY-MISS-RATE.
+019100     SET MISS-SWAP-OCCURRED TO TRUE
+019200     PERFORM 4100-BUBBLE-PASS
+019300         THRU 4100-BUBBLE-PASS-EXIT
+019400         UNTIL NOT MISS-SWAP-OCCURRED
+019500     .
+019600 4000-SORT-BY-MISS-RATE-EXIT.
+019700     EXIT.
+019800
+019900 4100-BUBBLE-PASS.
+020000     MOVE 'N' TO MISS-SWAPPED-FLAG
+020100     PERFORM 4200-COMPARE-PAIR
+020200         THRU 4200-COMPARE-PAIR-EXIT
+020300         VARYING MISS-IDX FROM 1 BY 1
+020400         UNTIL MISS-IDX > MISS-TABLE-COUNT - 1
+020500     .
+020600 4100-BUBBLE-PASS-EXIT.
+020700     EXIT.
+020800
+020900 4200-COMPARE-PAIR.
+021000     IF MISS-PERCENT(MISS-IDX) < MISS-PERCENT(MISS-IDX + 1)
+021100         PERFORM 4300-SWAP-ENTRIES
+021200             THRU 4300-SWAP-ENTRIES-EXIT
+021300         MOVE 'Y' TO MISS-SWAPPED-FLAG
+021400     END-IF
+021500     .
+021600 4200-COMPARE-PAIR-EXIT.
+021700     EXIT.
+021800
+021900 4300-SWAP-ENTRIES.
+022000     MOVE MISS-COUNTRY-ENTRY(MISS-IDX)     TO MISS-SWAP-WORK
+022100     MOVE MISS-COUNTRY-ENTRY(MISS-IDX + 1)
+022200         TO MISS-COUNTRY-ENTRY(MISS-IDX)
+022300     MOVE MISS-SWAP-WORK
+022400         TO MISS-COUNTRY-ENTRY(MISS-IDX + 1)
+022500     .
+022600 4300-SWAP-ENTRIES-EXIT.
+022700     EXIT.
+022800
+022900 5000-PRINT-DETAIL-LINE.
+023000     ADD 1 TO MISS-RANK
+023100     MOVE SPACES TO MISS-DETAIL-LINE
+023200     MOVE MISS-RANK                  TO MDL-RANK
+023300     MOVE MISS-COUNTRY-NAME(MISS-IDX) TO MDL-COUNTRY
+023400     MOVE MISS-ASKED-COUNT(MISS-IDX)  TO MDL-ASKED
+023500     MOVE MISS-WRONG-COUNT(MISS-IDX)  TO MDL-WRONG
+023600     MOVE MISS-PERCENT(MISS-IDX)      TO MDL-PERCENT
+023700     WRITE MISS-REPORT-LINE FROM MISS-DETAIL-LINE
+023800     .
+023900 5000-PRINT-DETAIL-LINE-EXIT.
+024000     EXIT.
+024100
+024200 9000-TERMINATE.
+024300     CLOSE SESSION-LOG
+024400           MISS-REPORT
+024500     .
+024600 9000-TERMINATE-EXIT.
+024700     EXIT.
