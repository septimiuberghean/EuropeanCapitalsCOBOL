@@ -0,0 +1,357 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    GuessCapitalsBatch.
+000300 AUTHOR.        R L BERGHEAN.
+000400 INSTALLATION.  TRAINING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*GuessCapitalsBatch DRIVES THE SAME FIVE-QUESTION CAPITALS QUIZ AS
+000900*GuessEuropeanCapital, BUT NON-INTERACTIVELY FOR AN ENTIRE ROSTER
+001000*OF EMPLOYEES IN ONE JCL-DRIVEN RUN.  ANSWERS COME FROM THE
+001100*ROSTER RECORD RATHER THAN AN ACCEPT, AND A PRINTED REPORT LISTS
+001200*EACH EMPLOYEE'S SCORE AND AN OVERALL PASS/FAIL COUNT.  EACH
+001300*EMPLOYEE'S RESULTS ARE ALSO WRITTEN TO SESSION-LOG SO BATCH AND
+001400*INTERACTIVE RUNS SHOW UP TOGETHER IN TRAINING RECORDS.
+001500*
+001600*MODIFICATION HISTORY
+001700*  2026-08-08  RLB  ORIGINAL PROGRAM.
+001800*  2026-08-08  RLB  FUNCTION RANDOM RESEEDS ON EVERY CALL WHEN
+001900*                   GIVEN AN ARGUMENT, SO SEEDING IT FROM
+002000*                   FUNCTION CURRENT-DATE ON EVERY DRAW RETURNED
+002100*                   THE SAME IDX FOR ALL FIVE QUESTIONS IN A
+002200*                   FAST BATCH RUN.  THE GENERATOR IS NOW SEEDED
+002300*                   ONCE AT STARTUP AND EACH DRAW CALLS FUNCTION
+002400*                   RANDOM WITH NO ARGUMENT.  ALSO ADDED THE SAME
+002500*                   ASKED-FLAGS / RETRY-UNTIL-UNUSED MECHANISM
+002600*                   GuessEuropeanCapital USES SO NO EMPLOYEE IS
+002700*                   ASKED THE SAME COUNTRY TWICE IN ONE RUN.
+002800*  2026-08-08  RLB  NEITHER 1000-INITIALIZE (EMPLOYEE-ROSTER) NOR
+002900*                   1100-LOAD-COUNTRY-TABLE (COUNTRY-MASTER)
+003000*                   CHECKED THE FILE STATUS AFTER OPENING, SO A
+003100*                   MISSING FILE LEFT THE FOLLOWING READ LOOP
+003200*                   SPINNING FOREVER ON STATUS 47 INSTEAD OF ENDING.
+003300*                   A MISSING ROSTER NOW SKIPS PROCESSING WITH A
+003400*                   MESSAGE; A MISSING COUNTRY-MASTER NOW STOPS THE
+003500*                   RUN.  ALSO GUARDED THE COUNTRY-TABLE LOAD
+003600*                   AGAINST OVERRUNNING ITS OCCURS 50 BOUND.
+003700*****************************************************************
+003800 ENVIRONMENT DIVISION.
+003900 INPUT-OUTPUT SECTION.
+004000 FILE-CONTROL.
+004100     SELECT COUNTRY-MASTER ASSIGN TO CTRYMST
+004200         ORGANIZATION IS INDEXED
+004300         ACCESS MODE IS SEQUENTIAL
+004400         RECORD KEY IS CTRY-COUNTRY-NAME
+004500         FILE STATUS IS CTRY-MASTER-STATUS.
+004600
+004700     SELECT EMPLOYEE-ROSTER ASSIGN TO ROSTERIN
+004800         ORGANIZATION IS LINE SEQUENTIAL
+004900         FILE STATUS IS ROSTER-STATUS.
+005000
+005100     SELECT SESSION-LOG ASSIGN TO SESSNLOG
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS SESS-LOG-STATUS.
+005400
+005500     SELECT BATCH-REPORT ASSIGN TO CTRYBRPT
+005600         ORGANIZATION IS LINE SEQUENTIAL
+005700         FILE STATUS IS BATCH-REPORT-STATUS.
+005800
+005900 DATA DIVISION.
+006000 FILE SECTION.
+006100 FD  COUNTRY-MASTER
+006200     RECORD CONTAINS 66 CHARACTERS.
+006300 COPY CTRYMST.
+006400
+006500 FD  EMPLOYEE-ROSTER
+006600     RECORD CONTAINS 135 CHARACTERS.
+006700 COPY ROSTER.
+006800
+006900 FD  SESSION-LOG
+007000     RECORD CONTAINS 106 CHARACTERS.
+007100 COPY SESSLOG.
+007200
+007300 FD  BATCH-REPORT
+007400     RECORD CONTAINS 80 CHARACTERS.
+007500 01  BATCH-REPORT-LINE           PIC X(80).
+007600
+007700 WORKING-STORAGE SECTION.
+007800 01  CTRY-MASTER-STATUS          PIC XX     VALUE '00'.
+007900     88  CTRY-MASTER-OK                     VALUE '00'.
+008000     88  CTRY-MASTER-EOF                     VALUE '10'.
+008100 01  ROSTER-STATUS               PIC XX     VALUE '00'.
+008200     88  ROSTER-EOF                          VALUE '10'.
+008300 01  SESS-LOG-STATUS             PIC XX     VALUE '00'.
+008400 01  BATCH-REPORT-STATUS         PIC XX     VALUE '00'.
+008500
+008600 01  TABLE-OF-COUNTRIES.
+008700     05  EACH-COUNTRY OCCURS 50 TIMES.
+008800         10  COUNTRY            PIC A(25).
+008900         10  CAPITAL            PIC A(25).
+009000
+009100 77  TABLE-ENTRY-COUNT           PIC 99     VALUE ZERO.
+009200 77  IDX                         PIC 99     VALUE ZERO.
+009300 77  QNUM                        PIC 9      VALUE ZERO.
+009400
+009500 01  BATCH-ASKED-FLAGS.
+009600     05  BATCH-ASKED-FLAG OCCURS 50 TIMES
+009700                                 PIC X(01) VALUE 'N'.
+009800 77  BATCH-DRAW-TRIES            PIC 999    VALUE ZERO.
+009900 77  BATCH-RANDOM-SINK           PIC 9V9(9) VALUE ZERO.
+010000 77  BATCH-SCORE                 PIC 9      VALUE ZERO.
+010100 77  BATCH-ANSWER-FLAG           PIC X(01)  VALUE 'N'.
+010200     88  BATCH-ANSWER-WAS-CORRECT    VALUE 'Y'.
+010300
+010400*THRESHOLD BELOW WHICH AN EMPLOYEE'S RUN IS COUNTED "FAIL" ON
+010500*THE SUMMARY REPORT - 3 OF 5 CORRECT (60%) OR BETTER PASSES.
+010600 77  BATCH-PASS-THRESHOLD        PIC 9      VALUE 3.
+010700 77  BATCH-PASS-COUNT            PIC 9(05)  VALUE ZERO.
+010800 77  BATCH-FAIL-COUNT            PIC 9(05)  VALUE ZERO.
+010900
+011000 01  BATCH-CURRENT-DATE-TIME.
+011100     05  BATCH-CURRENT-DATE          PIC 9(08).
+011200     05  BATCH-CURRENT-TIME          PIC 9(06).
+011300     05  FILLER                      PIC X(09).
+011400
+011500 01  BATCH-REPORT-DETAIL.
+011600     05  BRD-EMPLOYEE-ID             PIC X(10).
+011700     05  FILLER                      PIC X(05) VALUE SPACES.
+011800     05  BRD-SCORE-LABEL             PIC X(07) VALUE 'SCORE: '.
+011900     05  BRD-SCORE                   PIC 9.
+012000     05  FILLER                      PIC X(01) VALUE '/'.
+012100     05  BRD-MAX-SCORE               PIC 9     VALUE 5.
+012200     05  FILLER                      PIC X(05) VALUE SPACES.
+012300     05  BRD-RESULT                  PIC X(04).
+012400
+012500 PROCEDURE DIVISION.
+012600 0000-MAINLINE.
+012700     PERFORM 1000-INITIALIZE
+012800         THRU 1000-INITIALIZE-EXIT
+012900     PERFORM 2000-PROCESS-ROSTER
+013000         THRU 2000-PROCESS-ROSTER-EXIT
+013100         UNTIL ROSTER-EOF
+013200     PERFORM 9000-TERMINATE
+013300         THRU 9000-TERMINATE-EXIT
+013400     STOP RUN.
+013500
+013600 1000-INITIALIZE.
+013700     PERFORM 1100-LOAD-COUNTRY-TABLE
+013800         THRU 1100-LOAD-COUNTRY-TABLE-EXIT
+013900     ACCEPT BATCH-CURRENT-DATE FROM DATE YYYYMMDD
+014000     ACCEPT BATCH-CURRENT-TIME FROM TIME
+014100     COMPUTE BATCH-RANDOM-SINK =
+014200         FUNCTION RANDOM(BATCH-CURRENT-TIME)
+014300     OPEN INPUT  EMPLOYEE-ROSTER
+014400     IF ROSTER-STATUS = '35'
+014500         DISPLAY "EMPLOYEE-ROSTER FILE NOT FOUND - NO "
+014600                 "EMPLOYEES TO PROCESS"
+014700         SET ROSTER-EOF TO TRUE
+014800     END-IF
+014900     OPEN EXTEND SESSION-LOG
+015000     IF SESS-LOG-STATUS = '35' OR SESS-LOG-STATUS = '05'
+015100         CLOSE SESSION-LOG
+015200         OPEN OUTPUT SESSION-LOG
+015300     END-IF
+015400     OPEN OUTPUT BATCH-REPORT
+015500     MOVE SPACES TO BATCH-REPORT-LINE
+015600     MOVE 'EUROPEAN CAPITALS QUIZ - BATCH ROSTER RESULTS'
+015700         TO BATCH-REPORT-LINE
+015800     WRITE BATCH-REPORT-LINE
+015900     MOVE SPACES TO BATCH-REPORT-LINE
+016000     WRITE BATCH-REPORT-LINE
+016100     IF NOT ROSTER-EOF
+016200         PERFORM 2900-READ-ROSTER
+016300             THRU 2900-READ-ROSTER-EXIT
+016400     END-IF
+016500     .
+016600 1000-INITIALIZE-EXIT.
+016700     EXIT.
+016800
+016900 1100-LOAD-COUNTRY-TABLE.
+017000     MOVE ZERO TO TABLE-ENTRY-COUNT
+017100     OPEN INPUT COUNTRY-MASTER
+017200     IF CTRY-MASTER-STATUS = '35'
+017300         DISPLAY "COUNTRY-MASTER FILE NOT FOUND - RUN "
+017400                 "CountryMaint TO ESTABLISH IT FIRST"
+017500         STOP RUN
+017600     END-IF
+017700     PERFORM 1110-READ-COUNTRY-MASTER
+017800         THRU 1110-READ-COUNTRY-MASTER-EXIT
+017900     PERFORM UNTIL CTRY-MASTER-EOF
+018000         IF CTRY-ACTIVE
+018100             IF TABLE-ENTRY-COUNT < 50
+018200                 ADD 1 TO TABLE-ENTRY-COUNT
+018300                 MOVE CTRY-COUNTRY-NAME
+018400                     TO COUNTRY(TABLE-ENTRY-COUNT)
+018500                 MOVE CTRY-CAPITAL-NAME
+018600                     TO CAPITAL(TABLE-ENTRY-COUNT)
+018700             ELSE
+018800                 DISPLAY "WARNING - COUNTRY-MASTER HAS MORE THAN "
+018900                         "50 ACTIVE ENTRIES - EXTRA IGNORED"
+019000             END-IF
+019100         END-IF
+019200         PERFORM 1110-READ-COUNTRY-MASTER
+019300             THRU 1110-READ-COUNTRY-MASTER-EXIT
+019400     END-PERFORM
+019500     CLOSE COUNTRY-MASTER
+019600     .
+019700 1100-LOAD-COUNTRY-TABLE-EXIT.
+019800     EXIT.
+019900
+020000 1110-READ-COUNTRY-MASTER.
+020100     READ COUNTRY-MASTER NEXT RECORD
+020200         AT END
+020300             SET CTRY-MASTER-EOF TO TRUE
+020400     END-READ
+020500     .
+020600 1110-READ-COUNTRY-MASTER-EXIT.
+020700     EXIT.
+020800
+020900 2000-PROCESS-ROSTER.
+021000     PERFORM 2100-RUN-EMPLOYEE-QUIZ
+021100         THRU 2100-RUN-EMPLOYEE-QUIZ-EXIT
+021200     PERFORM 2900-READ-ROSTER
+021300         THRU 2900-READ-ROSTER-EXIT
+021400     .
+021500 2000-PROCESS-ROSTER-EXIT.
+021600     EXIT.
+021700
+021800 2100-RUN-EMPLOYEE-QUIZ.
+021900     MOVE ZERO TO BATCH-SCORE
+022000     MOVE ALL 'N' TO BATCH-ASKED-FLAGS
+022100     PERFORM 2200-START-EMP-LOG
+022200         THRU 2200-START-EMP-LOG-EXIT
+022300     PERFORM 2250-ASK-EMPLOYEE-QUESTION
+022400         THRU 2250-ASK-EMPLOYEE-QUESTION-EXIT
+022500         VARYING QNUM FROM 1 BY 1 UNTIL QNUM > 5
+022600     PERFORM 2400-END-EMP-LOG
+022700         THRU 2400-END-EMP-LOG-EXIT
+022800     PERFORM 2500-WRITE-REPORT-LINE
+022900         THRU 2500-WRITE-REPORT-LINE-EXIT
+023000     .
+023100 2100-RUN-EMPLOYEE-QUIZ-EXIT.
+023200     EXIT.
+023300
+023400 2250-ASK-EMPLOYEE-QUESTION.
+023500     PERFORM 2260-DRAW-UNUSED-INDEX
+023600         THRU 2260-DRAW-UNUSED-INDEX-EXIT
+023700     MOVE 'Y' TO BATCH-ASKED-FLAG(IDX)
+023800     PERFORM 2300-SCORE-QUESTION
+023900         THRU 2300-SCORE-QUESTION-EXIT
+024000     .
+024100 2250-ASK-EMPLOYEE-QUESTION-EXIT.
+024200     EXIT.
+024300
+024400 2260-DRAW-UNUSED-INDEX.
+024500     MOVE ZERO TO BATCH-DRAW-TRIES
+024600     PERFORM 2270-TRY-DRAW
+024700         THRU 2270-TRY-DRAW-EXIT
+024800         WITH TEST AFTER
+024900         UNTIL BATCH-ASKED-FLAG(IDX) = 'N'
+025000            OR BATCH-DRAW-TRIES > 200
+025100     .
+025200 2260-DRAW-UNUSED-INDEX-EXIT.
+025300     EXIT.
+025400
+025500 2270-TRY-DRAW.
+025600     COMPUTE IDX = FUNCTION MOD(
+025700         FUNCTION RANDOM,
+025800         TABLE-ENTRY-COUNT) + 1
+025900     ADD 1 TO BATCH-DRAW-TRIES
+026000     .
+026100 2270-TRY-DRAW-EXIT.
+026200     EXIT.
+026300
+026400 2200-START-EMP-LOG.
+026500     MOVE SPACES            TO SESS-LOG-RECORD
+026600     SET SESS-TYPE-HEADER   TO TRUE
+026700     MOVE ROST-EMPLOYEE-ID  TO SESS-EMPLOYEE-ID
+026800     MOVE BATCH-CURRENT-DATE TO SESS-SESSION-DATE
+026900     MOVE BATCH-CURRENT-TIME TO SESS-SESSION-TIME
+027000     SET SESS-MODE-FORWARD  TO TRUE
+027100     WRITE SESS-LOG-RECORD
+027200     .
+027300 2200-START-EMP-LOG-EXIT.
+027400     EXIT.
+027500
+027600 2300-SCORE-QUESTION.
+027700     CALL 'CtryScoreAnswer' USING CAPITAL(IDX)
+027800                                  ROST-ANSWER(QNUM)
+027900                                  COUNTRY(IDX)
+028000                                  BATCH-ANSWER-FLAG
+028100     END-CALL
+028200     IF BATCH-ANSWER-WAS-CORRECT
+028300         ADD 1 TO BATCH-SCORE
+028400     END-IF
+028500     MOVE SPACES             TO SESS-LOG-RECORD
+028600     SET SESS-TYPE-DETAIL    TO TRUE
+028700     MOVE ROST-EMPLOYEE-ID   TO SESS-EMPLOYEE-ID
+028800     MOVE BATCH-CURRENT-DATE TO SESS-SESSION-DATE
+028900     MOVE BATCH-CURRENT-TIME TO SESS-SESSION-TIME
+029000     MOVE COUNTRY(IDX)       TO SESS-COUNTRY-NAME
+029100     MOVE CAPITAL(IDX)       TO SESS-CAPITAL-NAME
+029200     MOVE ROST-ANSWER(QNUM)  TO SESS-PLAYER-ANSWER
+029300     MOVE BATCH-ANSWER-FLAG  TO SESS-ANSWER-FLAG
+029400     WRITE SESS-LOG-RECORD
+029500     .
+029600 2300-SCORE-QUESTION-EXIT.
+029700     EXIT.
+029800
+029900 2400-END-EMP-LOG.
+030000     MOVE SPACES             TO SESS-LOG-RECORD
+030100     SET SESS-TYPE-TRAILER   TO TRUE
+030200     MOVE ROST-EMPLOYEE-ID   TO SESS-EMPLOYEE-ID
+030300     MOVE BATCH-CURRENT-DATE TO SESS-SESSION-DATE
+030400     MOVE BATCH-CURRENT-TIME TO SESS-SESSION-TIME
+030500     MOVE BATCH-SCORE        TO SESS-FINAL-SCORE
+030600     MOVE 5                  TO SESS-QUESTION-COUNT
+030700     SET SESS-MODE-FORWARD   TO TRUE
+030800     WRITE SESS-LOG-RECORD
+030900     .
+031000 2400-END-EMP-LOG-EXIT.
+031100     EXIT.
+031200
+031300 2500-WRITE-REPORT-LINE.
+031400     MOVE SPACES           TO BATCH-REPORT-DETAIL
+031500     MOVE ROST-EMPLOYEE-ID TO BRD-EMPLOYEE-ID
+031600     MOVE BATCH-SCORE      TO BRD-SCORE
+031700     IF BATCH-SCORE >= BATCH-PASS-THRESHOLD
+031800         MOVE 'PASS' TO BRD-RESULT
+031900         ADD 1 TO BATCH-PASS-COUNT
+032000     ELSE
+032100         MOVE 'FAIL' TO BRD-RESULT
+032200         ADD 1 TO BATCH-FAIL-COUNT
+032300     END-IF
+032400     MOVE BATCH-REPORT-DETAIL TO BATCH-REPORT-LINE
+032500     WRITE BATCH-REPORT-LINE
+032600     .
+032700 2500-WRITE-REPORT-LINE-EXIT.
+032800     EXIT.
+032900
+033000 2900-READ-ROSTER.
+033100     READ EMPLOYEE-ROSTER
+033200         AT END
+033300             SET ROSTER-EOF TO TRUE
+033400     END-READ
+033500     .
+033600 2900-READ-ROSTER-EXIT.
+033700     EXIT.
+033800
+033900 9000-TERMINATE.
+034000     MOVE SPACES TO BATCH-REPORT-LINE
+034100     WRITE BATCH-REPORT-LINE
+034200     STRING 'TOTAL PASS: '     DELIMITED BY SIZE
+034300            BATCH-PASS-COUNT   DELIMITED BY SIZE
+034400         INTO BATCH-REPORT-LINE
+034500     END-STRING
+034600     WRITE BATCH-REPORT-LINE
+034700     STRING 'TOTAL FAIL: '     DELIMITED BY SIZE
+034800            BATCH-FAIL-COUNT   DELIMITED BY SIZE
+034900         INTO BATCH-REPORT-LINE
+035000     END-STRING
+035100     WRITE BATCH-REPORT-LINE
+035200     CLOSE EMPLOYEE-ROSTER
+035300           SESSION-LOG
+035400           BATCH-REPORT
+035500     .
+035600 9000-TERMINATE-EXIT.
+035700     EXIT.
