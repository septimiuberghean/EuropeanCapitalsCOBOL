@@ -0,0 +1,274 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CountryMaint.
+000300 AUTHOR.        R L BERGHEAN.
+000400 INSTALLATION.  TRAINING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*CountryMaint APPLIES ADD/CORRECT/RETIRE TRANSACTIONS AGAINST THE
+000900*COUNTRY-MASTER INDEXED FILE USED BY THE EUROPEAN CAPITALS QUIZ
+001000*SUITE.  THIS LETS CONTENT (NEW COUNTRIES, SPELLING FIXES, RETIRED
+001100*ENTRIES) BE MAINTAINED WITHOUT A PROGRAM CHANGE TO
+001200*GuessEuropeanCapital.
+001300*
+001400*MODIFICATION HISTORY
+001500*  2026-08-08  RLB  ORIGINAL PROGRAM.  REPLACES THE HARD-CODED
+001600*                   INIT-COUNTRIES PARAGRAPH FORMERLY MAINTAINED
+001700*                   BY EDITING GuessEuropeanCapital DIRECTLY.
+001800*  2026-08-08  RLB  ADDED THE INVALID KEY PHRASE TO THE KEYED
+001900*                   READS IN 3200-APPLY-CHANGE AND 3300-APPLY-
+002000*                   RETIRE, MATCHING THE PATTERN USED FOR EVERY
+002100*                   OTHER KEYED READ IN THE QUIZ SUITE.
+002200*  2026-08-08  RLB  1000-INITIALIZE NEVER CHECKED THE FILE STATUS
+002300*                   AFTER OPENING CTRY-TRANS-FILE, SO IF THE
+002400*                   TRANSACTION FILE HAD NOT BEEN STAGED YET THE
+002500*                   FOLLOWING READ LOOP SPUN FOREVER ON STATUS 47
+002600*                   INSTEAD OF ENDING - ON A BRAND-NEW ENVIRONMENT
+002700*                   THE VERY FIRST MAINTENANCE RUN WOULD HANG
+002800*                   INSTEAD OF FAILING CLEANLY.  NOW CHECKED.
+002900*****************************************************************
+003000 ENVIRONMENT DIVISION.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT CTRY-TRANS-FILE ASSIGN TO CTRYTRN
+003400         ORGANIZATION IS LINE SEQUENTIAL
+003500         FILE STATUS IS CTRY-TRANS-STATUS.
+003600
+003700     SELECT COUNTRY-MASTER ASSIGN TO CTRYMST
+003800         ORGANIZATION IS INDEXED
+003900         ACCESS MODE IS DYNAMIC
+004000         RECORD KEY IS CTRY-COUNTRY-NAME
+004100         FILE STATUS IS CTRY-MASTER-STATUS.
+004200
+004300     SELECT MAINT-REPORT ASSIGN TO CTRYRPT
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS MAINT-REPORT-STATUS.
+004600
+004700 DATA DIVISION.
+004800 FILE SECTION.
+004900 FD  CTRY-TRANS-FILE
+005000     RECORD CONTAINS 66 CHARACTERS.
+005100 COPY CTRYTRN.
+005200
+005300 FD  COUNTRY-MASTER
+005400     RECORD CONTAINS 66 CHARACTERS.
+005500 COPY CTRYMST.
+005600
+005700 FD  MAINT-REPORT
+005800     RECORD CONTAINS 80 CHARACTERS.
+005900 01  MAINT-REPORT-LINE          PIC X(80).
+006000
+006100 WORKING-STORAGE SECTION.
+006200 01  CTRY-TRANS-STATUS           PIC XX     VALUE '00'.
+006300     88  CTRY-TRANS-EOF                     VALUE '10'.
+006400 01  CTRY-MASTER-STATUS          PIC XX     VALUE '00'.
+006500     88  CTRY-MASTER-OK                     VALUE '00'.
+006600     88  CTRY-MASTER-NOTFOUND                VALUE '23'.
+006700     88  CTRY-MASTER-DUPLICATE               VALUE '22'.
+006800 01  MAINT-REPORT-STATUS         PIC XX     VALUE '00'.
+006900
+007000 77  MNT-ADD-COUNT                PIC 9(05)  VALUE ZERO.
+007100 77  MNT-CHANGE-COUNT             PIC 9(05)  VALUE ZERO.
+007200 77  MNT-RETIRE-COUNT             PIC 9(05)  VALUE ZERO.
+007300 77  MNT-ERROR-COUNT              PIC 9(05)  VALUE ZERO.
+007400
+007500 01  MNT-DETAIL-LINE.
+007600     05  MNT-DL-ACTION            PIC X(10).
+007700     05  MNT-DL-COUNTRY           PIC X(25).
+007800     05  MNT-DL-CAPITAL           PIC X(25).
+007900     05  MNT-DL-RESULT            PIC X(15).
+008000
+008100 PROCEDURE DIVISION.
+008200 0000-MAINLINE.
+008300     PERFORM 1000-INITIALIZE
+008400         THRU 1000-INITIALIZE-EXIT
+008500     PERFORM 2000-PROCESS-TRANSACTIONS
+008600         THRU 2000-PROCESS-TRANSACTIONS-EXIT
+008700         UNTIL CTRY-TRANS-EOF
+008800     PERFORM 9000-TERMINATE
+008900         THRU 9000-TERMINATE-EXIT
+009000     STOP RUN.
+009100
+009200 1000-INITIALIZE.
+009300     OPEN INPUT  CTRY-TRANS-FILE
+009400     IF CTRY-TRANS-STATUS = '35'
+009500         DISPLAY "CTRY-TRANS-FILE NOT FOUND - STAGE THE "
+009600                 "TRANSACTION FILE BEFORE RUNNING CountryMaint"
+009700         STOP RUN
+009800     END-IF
+009900     OPEN I-O    COUNTRY-MASTER
+010000     IF NOT CTRY-MASTER-OK
+010100         CLOSE COUNTRY-MASTER
+010200         OPEN OUTPUT COUNTRY-MASTER
+010300         CLOSE COUNTRY-MASTER
+010400         OPEN I-O COUNTRY-MASTER
+010500     END-IF
+010600     OPEN OUTPUT MAINT-REPORT
+010700     MOVE 'COUNTRY MASTER MAINTENANCE REPORT' TO MAINT-REPORT-LINE
+010800     WRITE MAINT-REPORT-LINE
+010900     MOVE SPACES TO MAINT-REPORT-LINE
+011000     WRITE MAINT-REPORT-LINE
+011100     PERFORM 2100-READ-TRANSACTION
+011200         THRU 2100-READ-TRANSACTION-EXIT
+011300     .
+011400 1000-INITIALIZE-EXIT.
+011500     EXIT.
+011600
+011700 2000-PROCESS-TRANSACTIONS.
+011800     PERFORM 3000-APPLY-TRANSACTION
+011900         THRU 3000-APPLY-TRANSACTION-EXIT
+012000     PERFORM 2100-READ-TRANSACTION
+012100         THRU 2100-READ-TRANSACTION-EXIT
+012200     .
+012300 2000-PROCESS-TRANSACTIONS-EXIT.
+012400     EXIT.
+012500
+012600 2100-READ-TRANSACTION.
+012700     READ CTRY-TRANS-FILE
+012800         AT END
+012900             SET CTRY-TRANS-EOF TO TRUE
+013000     END-READ
+013100     .
+013200 2100-READ-TRANSACTION-EXIT.
+013300     EXIT.
+013400
+013500 3000-APPLY-TRANSACTION.
+013600     EVALUATE TRUE
+013700         WHEN CTRY-ACTION-ADD
+013800             PERFORM 3100-APPLY-ADD
+013900                 THRU 3100-APPLY-ADD-EXIT
+014000         WHEN CTRY-ACTION-CHANGE
+014100             PERFORM 3200-APPLY-CHANGE
+014200                 THRU 3200-APPLY-CHANGE-EXIT
+014300         WHEN CTRY-ACTION-RETIRE
+014400             PERFORM 3300-APPLY-RETIRE
+014500                 THRU 3300-APPLY-RETIRE-EXIT
+014600         WHEN OTHER
+014700             MOVE 'UNKNOWN'        TO MNT-DL-ACTION
+014800             MOVE CTRY-TRANS-COUNTRY TO MNT-DL-COUNTRY
+014900             MOVE SPACES           TO MNT-DL-CAPITAL
+015000             MOVE 'REJECTED'       TO MNT-DL-RESULT
+015100             ADD 1 TO MNT-ERROR-COUNT
+015200             PERFORM 8000-WRITE-DETAIL-LINE
+015300                 THRU 8000-WRITE-DETAIL-LINE-EXIT
+015400     END-EVALUATE
+015500     .
+015600 3000-APPLY-TRANSACTION-EXIT.
+015700     EXIT.
+015800
+015900 3100-APPLY-ADD.
+016000     MOVE CTRY-TRANS-COUNTRY TO CTRY-COUNTRY-NAME
+016100     MOVE CTRY-TRANS-CAPITAL TO CTRY-CAPITAL-NAME
+016200     MOVE CTRY-TRANS-REGION  TO CTRY-REGION-CODE
+016300     SET CTRY-ACTIVE         TO TRUE
+016400     WRITE CTRY-MASTER-RECORD
+016500     MOVE 'ADD'              TO MNT-DL-ACTION
+016600     MOVE CTRY-TRANS-COUNTRY TO MNT-DL-COUNTRY
+016700     MOVE CTRY-TRANS-CAPITAL TO MNT-DL-CAPITAL
+016800     IF CTRY-MASTER-OK
+016900         ADD 1 TO MNT-ADD-COUNT
+017000         MOVE 'APPLIED'       TO MNT-DL-RESULT
+017100     ELSE
+017200         ADD 1 TO MNT-ERROR-COUNT
+017300         MOVE 'DUPLICATE'     TO MNT-DL-RESULT
+017400     END-IF
+017500     PERFORM 8000-WRITE-DETAIL-LINE
+017600         THRU 8000-WRITE-DETAIL-LINE-EXIT
+017700     .
+017800 3100-APPLY-ADD-EXIT.
+017900     EXIT.
+018000
+018100 3200-APPLY-CHANGE.
+018200     MOVE CTRY-TRANS-COUNTRY TO CTRY-COUNTRY-NAME
+018300     READ COUNTRY-MASTER
+018400         INVALID KEY
+018500             CONTINUE
+018600     END-READ
+018700     MOVE 'CHANGE'           TO MNT-DL-ACTION
+018800     MOVE CTRY-TRANS-COUNTRY TO MNT-DL-COUNTRY
+018900     MOVE CTRY-TRANS-CAPITAL TO MNT-DL-CAPITAL
+019000     IF CTRY-MASTER-OK
+019100         MOVE CTRY-TRANS-CAPITAL TO CTRY-CAPITAL-NAME
+019200         IF CTRY-TRANS-REGION NOT = SPACES
+019300             MOVE CTRY-TRANS-REGION TO CTRY-REGION-CODE
+019400         END-IF
+019500         SET CTRY-ACTIVE     TO TRUE
+019600         REWRITE CTRY-MASTER-RECORD
+019700         ADD 1 TO MNT-CHANGE-COUNT
+019800         MOVE 'APPLIED'       TO MNT-DL-RESULT
+019900     ELSE
+020000         ADD 1 TO MNT-ERROR-COUNT
+020100         MOVE 'NOT FOUND'     TO MNT-DL-RESULT
+020200     END-IF
+020300     PERFORM 8000-WRITE-DETAIL-LINE
+020400         THRU 8000-WRITE-DETAIL-LINE-EXIT
+020500     .
+020600 3200-APPLY-CHANGE-EXIT.
+020700     EXIT.
+020800
+020900 3300-APPLY-RETIRE.
+021000     MOVE CTRY-TRANS-COUNTRY TO CTRY-COUNTRY-NAME
+021100     READ COUNTRY-MASTER
+021200         INVALID KEY
+021300             CONTINUE
+021400     END-READ
+021500     MOVE 'RETIRE'           TO MNT-DL-ACTION
+021600     MOVE CTRY-TRANS-COUNTRY TO MNT-DL-COUNTRY
+021700     MOVE SPACES             TO MNT-DL-CAPITAL
+021800     IF CTRY-MASTER-OK
+021900         SET CTRY-RETIRED    TO TRUE
+022000         REWRITE CTRY-MASTER-RECORD
+022100         ADD 1 TO MNT-RETIRE-COUNT
+022200         MOVE 'APPLIED'       TO MNT-DL-RESULT
+022300     ELSE
+022400         ADD 1 TO MNT-ERROR-COUNT
+022500         MOVE 'NOT FOUND'     TO MNT-DL-RESULT
+022600     END-IF
+022700     PERFORM 8000-WRITE-DETAIL-LINE
+022800         THRU 8000-WRITE-DETAIL-LINE-EXIT
+022900     .
+023000 3300-APPLY-RETIRE-EXIT.
+023100     EXIT.
+023200
+023300 8000-WRITE-DETAIL-LINE.
+023400     MOVE SPACES TO MAINT-REPORT-LINE
+023500     STRING MNT-DL-ACTION  DELIMITED BY SIZE
+023600            MNT-DL-COUNTRY DELIMITED BY SIZE
+023700            MNT-DL-CAPITAL DELIMITED BY SIZE
+023800            MNT-DL-RESULT  DELIMITED BY SIZE
+023900         INTO MAINT-REPORT-LINE
+024000     END-STRING
+024100     WRITE MAINT-REPORT-LINE
+024200     .
+024300 8000-WRITE-DETAIL-LINE-EXIT.
+024400     EXIT.
+024500
+024600 9000-TERMINATE.
+024700     MOVE SPACES TO MAINT-REPORT-LINE
+024800     WRITE MAINT-REPORT-LINE
+024900     STRING 'ADDS: '     DELIMITED BY SIZE
+025000            MNT-ADD-COUNT DELIMITED BY SIZE
+025100         INTO MAINT-REPORT-LINE
+025200     END-STRING
+025300     WRITE MAINT-REPORT-LINE
+025400     STRING 'CHANGES: '     DELIMITED BY SIZE
+025500            MNT-CHANGE-COUNT DELIMITED BY SIZE
+025600         INTO MAINT-REPORT-LINE
+025700     END-STRING
+025800     WRITE MAINT-REPORT-LINE
+025900     STRING 'RETIRES: '     DELIMITED BY SIZE
+026000            MNT-RETIRE-COUNT DELIMITED BY SIZE
+026100         INTO MAINT-REPORT-LINE
+026200     END-STRING
+026300     WRITE MAINT-REPORT-LINE
+026400     STRING 'ERRORS: '     DELIMITED BY SIZE
+026500            MNT-ERROR-COUNT DELIMITED BY SIZE
+026600         INTO MAINT-REPORT-LINE
+026700     END-STRING
+026800     WRITE MAINT-REPORT-LINE
+026900     CLOSE CTRY-TRANS-FILE
+027000           COUNTRY-MASTER
+027100           MAINT-REPORT
+027200     .
+027300 9000-TERMINATE-EXIT.
+027400     EXIT.
