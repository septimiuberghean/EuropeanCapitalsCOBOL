@@ -0,0 +1,283 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CountryReconcile.
+000300 AUTHOR.        R L BERGHEAN.
+000400 INSTALLATION.  TRAINING SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-08.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*CountryReconcile COMPARES THE ACTIVE ENTRIES ON COUNTRY-MASTER
+000900*AGAINST AN AUTHORITATIVE REFERENCE-EXTRACT FILE OF EUROPEAN
+001000*COUNTRY/CAPITAL/REGION PAIRS AND PRINTS AN EXCEPTIONS REPORT OF
+001100*ANY COUNTRY MISSING FROM ONE SIDE OR THE OTHER, OR WHERE THE
+001200*CAPITAL OR REGION NAMING DISAGREES, SO CONTENT DISPUTES (E.G.
+001300*WHETHER KOSOVO BELONGS, OR "ROMA" VERSUS "ROME") ARE SETTLED
+001400*AGAINST THE REFERENCE SOURCE INSTEAD OF AN EDITOR'S OPINION.
+001500*
+001600*MODIFICATION HISTORY
+001700*  2026-08-08  RLB  ORIGINAL PROGRAM.
+001800*  2026-08-08  RLB  RECN-DL-MASTER-VALUE AND RECN-DL-REF-VALUE
+001900*                   WERE PIC X(15), TOO NARROW FOR THE 25-BYTE
+002000*                   CAPITAL VALUES THIS PAIR ALSO CARRIES FOR
+002100*                   CAPITAL-MISMATCH LINES, SILENTLY TRUNCATING
+002200*                   LONGER CAPITAL NAMES.  WIDENED BOTH TO
+002300*                   X(25) AND WIDENED RECON-REPORT-LINE TO MATCH.
+002400*  2026-08-08  RLB  NEITHER 1000-INITIALIZE (REFERENCE-EXTRACT)
+002500*                   NOR 1100-LOAD-COUNTRY-TABLE (COUNTRY-MASTER)
+002600*                   CHECKED THE FILE STATUS AFTER OPENING, SO A
+002700*                   MISSING FILE LEFT THE FOLLOWING READ LOOP
+002800*                   SPINNING FOREVER ON STATUS 47 INSTEAD OF
+002900*                   ENDING.  BOTH ARE ESSENTIAL INPUTS TO A
+003000*                   RECONCILIATION RUN, SO EITHER MISSING FILE NOW
+003100*                   STOPS THE RUN WITH A MESSAGE.  ALSO GUARDED
+003200*                   THE COUNTRY-TABLE LOAD AGAINST OVERRUNNING ITS
+003300*                   OCCURS 50 BOUND.
+003400*****************************************************************
+003500 ENVIRONMENT DIVISION.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT COUNTRY-MASTER ASSIGN TO CTRYMST
+003900         ORGANIZATION IS INDEXED
+004000         ACCESS MODE IS SEQUENTIAL
+004100         RECORD KEY IS CTRY-COUNTRY-NAME
+004200         FILE STATUS IS CTRY-MASTER-STATUS.
+004300
+004400     SELECT REFERENCE-EXTRACT ASSIGN TO CTRYREF
+004500         ORGANIZATION IS LINE SEQUENTIAL
+004600         FILE STATUS IS REF-EXTRACT-STATUS.
+004700
+004800     SELECT RECON-REPORT ASSIGN TO CTRYRECN
+004900         ORGANIZATION IS LINE SEQUENTIAL
+005000         FILE STATUS IS RECON-REPORT-STATUS.
+005100
+005200 DATA DIVISION.
+005300 FILE SECTION.
+005400 FD  COUNTRY-MASTER
+005500     RECORD CONTAINS 66 CHARACTERS.
+005600 COPY CTRYMST.
+005700
+005800 FD  REFERENCE-EXTRACT
+005900     RECORD CONTAINS 65 CHARACTERS.
+006000 COPY REFEXT.
+006100
+006200 FD  RECON-REPORT
+006300     RECORD CONTAINS 100 CHARACTERS.
+006400 01  RECON-REPORT-LINE           PIC X(100).
+006500
+006600 WORKING-STORAGE SECTION.
+006700 01  CTRY-MASTER-STATUS          PIC XX     VALUE '00'.
+006800     88  CTRY-MASTER-OK                     VALUE '00'.
+006900     88  CTRY-MASTER-EOF                     VALUE '10'.
+007000 01  REF-EXTRACT-STATUS          PIC XX     VALUE '00'.
+007100     88  REF-EXTRACT-EOF                    VALUE '10'.
+007200 01  RECON-REPORT-STATUS         PIC XX     VALUE '00'.
+007300
+007400 01  TABLE-OF-COUNTRIES.
+007500     05  EACH-COUNTRY OCCURS 50 TIMES.
+007600         10  COUNTRY             PIC A(25).
+007700         10  CAPITAL             PIC A(25).
+007800         10  CTRY-TABLE-REGION   PIC X(15).
+007900         10  RECN-MATCHED-FLAG   PIC X(01).
+008000
+008100 77  TABLE-ENTRY-COUNT           PIC 99     VALUE ZERO.
+008200 77  IDX                         PIC 99     VALUE ZERO.
+008300 77  RECN-IDX                    PIC 99     VALUE ZERO.
+008400 77  RECN-FOUND-IDX              PIC 99     VALUE ZERO.
+008500 77  RECN-EXCEPTION-COUNT        PIC 9(05)  VALUE ZERO.
+008600
+008700 01  RECN-DETAIL-LINE.
+008800     05  RECN-DL-TYPE            PIC X(20).
+008900     05  RECN-DL-COUNTRY         PIC X(25).
+009000     05  RECN-DL-MASTER-VALUE    PIC X(25).
+009100     05  RECN-DL-REF-VALUE       PIC X(25).
+009200
+009300 PROCEDURE DIVISION.
+009400 0000-MAINLINE.
+009500     PERFORM 1000-INITIALIZE
+009600         THRU 1000-INITIALIZE-EXIT
+009700     PERFORM 2000-PROCESS-REFERENCE
+009800         THRU 2000-PROCESS-REFERENCE-EXIT
+009900         UNTIL REF-EXTRACT-EOF
+010000     PERFORM 3000-CHECK-MASTER-ENTRY
+010100         THRU 3000-CHECK-MASTER-ENTRY-EXIT
+010200         VARYING RECN-IDX FROM 1 BY 1
+010300         UNTIL RECN-IDX > TABLE-ENTRY-COUNT
+010400     PERFORM 9000-TERMINATE
+010500         THRU 9000-TERMINATE-EXIT
+010600     STOP RUN.
+010700
+010800 1000-INITIALIZE.
+010900     PERFORM 1100-LOAD-COUNTRY-TABLE
+011000         THRU 1100-LOAD-COUNTRY-TABLE-EXIT
+011100     OPEN INPUT  REFERENCE-EXTRACT
+011200     IF REF-EXTRACT-STATUS = '35'
+011300         DISPLAY "REFERENCE-EXTRACT FILE NOT FOUND - CANNOT "
+011400                 "RECONCILE WITHOUT IT"
+011500         STOP RUN
+011600     END-IF
+011700     OPEN OUTPUT RECON-REPORT
+011800     MOVE SPACES TO RECON-REPORT-LINE
+011900     MOVE 'COUNTRY RECONCILIATION EXCEPTIONS REPORT'
+012000         TO RECON-REPORT-LINE
+012100     WRITE RECON-REPORT-LINE
+012200     MOVE SPACES TO RECON-REPORT-LINE
+012300     WRITE RECON-REPORT-LINE
+012400     PERFORM 2900-READ-REFERENCE
+012500         THRU 2900-READ-REFERENCE-EXIT
+012600     .
+012700 1000-INITIALIZE-EXIT.
+012800     EXIT.
+012900
+013000 1100-LOAD-COUNTRY-TABLE.
+013100     MOVE ZERO TO TABLE-ENTRY-COUNT
+013200     OPEN INPUT COUNTRY-MASTER
+013300     IF CTRY-MASTER-STATUS = '35'
+013400         DISPLAY "COUNTRY-MASTER FILE NOT FOUND - RUN "
+013500                 "CountryMaint TO ESTABLISH IT FIRST"
+013600         STOP RUN
+013700     END-IF
+013800     PERFORM 1110-READ-COUNTRY-MASTER
+013900         THRU 1110-READ-COUNTRY-MASTER-EXIT
+014000     PERFORM UNTIL CTRY-MASTER-EOF
+014100         IF CTRY-ACTIVE
+014200             IF TABLE-ENTRY-COUNT < 50
+014300                 ADD 1 TO TABLE-ENTRY-COUNT
+014400                 MOVE CTRY-COUNTRY-NAME
+014500                     TO COUNTRY(TABLE-ENTRY-COUNT)
+014600                 MOVE CTRY-CAPITAL-NAME
+014700                     TO CAPITAL(TABLE-ENTRY-COUNT)
+014800                 MOVE CTRY-REGION-CODE
+014900                     TO CTRY-TABLE-REGION(TABLE-ENTRY-COUNT)
+015000                 MOVE 'N' TO RECN-MATCHED-FLAG(TABLE-ENTRY-COUNT)
+015100             ELSE
+015200                 DISPLAY "WARNING - COUNTRY-MASTER HAS MORE THAN "
+015300                         "50 ACTIVE ENTRIES - EXTRA IGNORED"
+015400             END-IF
+015500         END-IF
+015600         PERFORM 1110-READ-COUNTRY-MASTER
+015700             THRU 1110-READ-COUNTRY-MASTER-EXIT
+015800     END-PERFORM
+015900     CLOSE COUNTRY-MASTER
+016000     .
+016100 1100-LOAD-COUNTRY-TABLE-EXIT.
+016200     EXIT.
+016300
+016400 1110-READ-COUNTRY-MASTER.
+016500     READ COUNTRY-MASTER NEXT RECORD
+016600         AT END
+016700             SET CTRY-MASTER-EOF TO TRUE
+016800     END-READ
+016900     .
+017000 1110-READ-COUNTRY-MASTER-EXIT.
+017100     EXIT.
+017200
+017300 2000-PROCESS-REFERENCE.
+017400     MOVE ZERO TO RECN-FOUND-IDX
+017500     PERFORM 2100-SCAN-FOR-COUNTRY
+017600         THRU 2100-SCAN-FOR-COUNTRY-EXIT
+017700         VARYING RECN-IDX FROM 1 BY 1
+017800         UNTIL RECN-IDX > TABLE-ENTRY-COUNT
+017900            OR RECN-FOUND-IDX > 0
+018000     IF RECN-FOUND-IDX = 0
+018100         PERFORM 2800-WRITE-MISSING-FROM-MASTER
+018200             THRU 2800-WRITE-MISSING-FROM-MASTER-EXIT
+018300     ELSE
+018400         PERFORM 2500-COMPARE-MASTER-ENTRY
+018500             THRU 2500-COMPARE-MASTER-ENTRY-EXIT
+018600     END-IF
+018700     PERFORM 2900-READ-REFERENCE
+018800         THRU 2900-READ-REFERENCE-EXIT
+018900     .
+019000 2000-PROCESS-REFERENCE-EXIT.
+019100     EXIT.
+019200
+019300 2100-SCAN-FOR-COUNTRY.
+019400     IF COUNTRY(RECN-IDX) = REF-COUNTRY-NAME
+019500         MOVE RECN-IDX TO RECN-FOUND-IDX
+019600     END-IF
+019700     .
+019800 2100-SCAN-FOR-COUNTRY-EXIT.
+019900     EXIT.
+020000
+020100 2500-COMPARE-MASTER-ENTRY.
+020200     MOVE 'Y' TO RECN-MATCHED-FLAG(RECN-FOUND-IDX)
+020300     IF CAPITAL(RECN-FOUND-IDX) NOT = REF-CAPITAL-NAME
+020400         MOVE 'CAPITAL MISMATCH'   TO RECN-DL-TYPE
+020500         MOVE REF-COUNTRY-NAME     TO RECN-DL-COUNTRY
+020600         MOVE CAPITAL(RECN-FOUND-IDX) TO RECN-DL-MASTER-VALUE
+020700         MOVE REF-CAPITAL-NAME     TO RECN-DL-REF-VALUE
+020800         PERFORM 8000-WRITE-DETAIL-LINE
+020900             THRU 8000-WRITE-DETAIL-LINE-EXIT
+021000     END-IF
+021100     IF CTRY-TABLE-REGION(RECN-FOUND-IDX) NOT = REF-REGION-CODE
+021200         MOVE 'REGION MISMATCH'    TO RECN-DL-TYPE
+021300         MOVE REF-COUNTRY-NAME     TO RECN-DL-COUNTRY
+021400         MOVE CTRY-TABLE-REGION(RECN-FOUND-IDX)
+021500             TO RECN-DL-MASTER-VALUE
+021600         MOVE REF-REGION-CODE      TO RECN-DL-REF-VALUE
+021700         PERFORM 8000-WRITE-DETAIL-LINE
+021800             THRU 8000-WRITE-DETAIL-LINE-EXIT
+021900     END-IF
+022000     .
+022100 2500-COMPARE-MASTER-ENTRY-EXIT.
+022200     EXIT.
+022300
+022400 2800-WRITE-MISSING-FROM-MASTER.
+022500     MOVE 'MISSING FROM MASTER'    TO RECN-DL-TYPE
+022600     MOVE REF-COUNTRY-NAME         TO RECN-DL-COUNTRY
+022700     MOVE SPACES                   TO RECN-DL-MASTER-VALUE
+022800     MOVE REF-CAPITAL-NAME         TO RECN-DL-REF-VALUE
+022900     PERFORM 8000-WRITE-DETAIL-LINE
+023000         THRU 8000-WRITE-DETAIL-LINE-EXIT
+023100     .
+023200 2800-WRITE-MISSING-FROM-MASTER-EXIT.
+023300     EXIT.
+023400
+023500 2900-READ-REFERENCE.
+023600     READ REFERENCE-EXTRACT
+023700         AT END
+023800             SET REF-EXTRACT-EOF TO TRUE
+023900     END-READ
+024000     .
+024100 2900-READ-REFERENCE-EXIT.
+024200     EXIT.
+024300
+024400 3000-CHECK-MASTER-ENTRY.
+024500     IF RECN-MATCHED-FLAG(RECN-IDX) = 'N'
+024600         MOVE 'NOT IN REFERENCE'   TO RECN-DL-TYPE
+024700         MOVE COUNTRY(RECN-IDX)    TO RECN-DL-COUNTRY
+024800         MOVE CAPITAL(RECN-IDX)    TO RECN-DL-MASTER-VALUE
+024900         MOVE SPACES               TO RECN-DL-REF-VALUE
+025000         PERFORM 8000-WRITE-DETAIL-LINE
+025100             THRU 8000-WRITE-DETAIL-LINE-EXIT
+025200     END-IF
+025300     .
+025400 3000-CHECK-MASTER-ENTRY-EXIT.
+025500     EXIT.
+025600
+025700 8000-WRITE-DETAIL-LINE.
+025800     ADD 1 TO RECN-EXCEPTION-COUNT
+025900     MOVE SPACES TO RECON-REPORT-LINE
+026000     STRING RECN-DL-TYPE         DELIMITED BY SIZE
+026100            RECN-DL-COUNTRY      DELIMITED BY SIZE
+026200            RECN-DL-MASTER-VALUE DELIMITED BY SIZE
+026300            RECN-DL-REF-VALUE    DELIMITED BY SIZE
+026400         INTO RECON-REPORT-LINE
+026500     END-STRING
+026600     WRITE RECON-REPORT-LINE
+026700     .
+026800 8000-WRITE-DETAIL-LINE-EXIT.
+026900     EXIT.
+027000
+027100 9000-TERMINATE.
+027200     MOVE SPACES TO RECON-REPORT-LINE
+027300     WRITE RECON-REPORT-LINE
+027400     STRING 'EXCEPTIONS FOUND: '     DELIMITED BY SIZE
+027500            RECN-EXCEPTION-COUNT     DELIMITED BY SIZE
+027600         INTO RECON-REPORT-LINE
+027700     END-STRING
+027800     WRITE RECON-REPORT-LINE
+027900     CLOSE REFERENCE-EXTRACT
+028000           RECON-REPORT
+028100     .
+028200 9000-TERMINATE-EXIT.
+028300     EXIT.
